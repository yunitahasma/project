@@ -1,33 +1,300 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PRIMA.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRIMA-IN ASSIGN TO "data/PRIMA-IN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-IN-STATUS.
+           SELECT PRIMA-OUT ASSIGN TO "data/PRIMA-REPORT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OUT-STATUS.
+           SELECT PRIMA-CKPT ASSIGN TO "data/PRIMA-CHECKPOINT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD PRIMA-IN.
+       01 PRIMA-IN-RECORD PIC 9(5).
+       FD PRIMA-OUT.
+       01 PRIMA-OUT-RECORD PIC X(40).
+       FD PRIMA-CKPT.
+       01 PRIMA-CKPT-RECORD PIC 9(7).
        WORKING-STORAGE SECTION.
+       COPY RUNHDR.
+       01 WS-HEADER-DONE PIC X VALUE 'N'.
+       01 WS-IN-STATUS PIC XX.
+       01 WS-OUT-STATUS PIC XX.
        01 MASUKAN.
-           02 NILAI PIC 9(3).
-           02 HASIL PIC 9.
-           02 S1 PIC 9.
-           02 S2 PIC 9.
-           02 S3 PIC 9.
-           02 S4 PIC 9.
-		   
+           02 NILAI PIC 9(5).
+           02 NILAI-FROM PIC 9(5).
+           02 NILAI-TO PIC 9(5).
+           02 DIVISOR PIC 9(5).
+           02 QUOT PIC 9(5).
+           02 REM PIC 9(5).
+       01 IS-PRIMA PIC X.
+           88 PRIMA-YA VALUE 'Y'.
+           88 PRIMA-TIDAK VALUE 'N'.
+       01 EOF-FLAG PIC X VALUE 'N'.
+           88 ADA-LAGI VALUE 'N'.
+           88 HABIS VALUE 'Y'.
+       01 PILIH PIC 9.
+       01 LIN-OUT PIC 99.
+       01 WS-LOG-VALUE PIC X(15).
+       01 WS-ERR-PROGRAM PIC X(10) VALUE 'PRIMA'.
+       01 WS-ERR-FIELD PIC X(15).
+       01 WS-CLI-ARG PIC X(10).
+       01 WS-VERDICT PIC X(10).
+       01 WS-CKPT-STATUS PIC XX.
+       01 WS-RESUME-COUNT PIC 9(7) VALUE 0.
+       01 WS-REC-NUM PIC 9(7) VALUE 0.
+       01 WS-SINCE-CKPT PIC 9(4) VALUE 0.
+       01 WS-CKPT-INTERVAL PIC 9(4) VALUE 100.
+       01 HIST-TABLE.
+           02 HIST-ITEM OCCURS 10 TIMES INDEXED BY HIST-IDX.
+               03 HIST-NILAI PIC 9(5).
+               03 HIST-VERDICT PIC X(10).
+       01 HIST-COUNT PIC 99 VALUE 0.
+
+       SCREEN SECTION.
+       COPY SCRCLR.
+       01 LAYAR-MENU.
+           02 LINE 3 COLUMN 20 VALUE 'MENU PRIMA'.
+           02 LINE 4 COLUMN 20 VALUE '1). CEK SATU BILANGAN'.
+           02 LINE 5 COLUMN 20 VALUE '2). CEK RENTANG BILANGAN'.
+           02 LINE 6 COLUMN 20 VALUE '3). CEK BATCH DARI FILE'.
+           02 LINE 7 COLUMN 20 VALUE '4). LIHAT HISTORY'.
+           02 LINE 8 COLUMN 20 VALUE '5). SELESAI/KELUAR'.
+           02 LINE 10 COLUMN 20 VALUE 'PILIH = '.
+
        PROCEDURE DIVISION.
        MULAI.
-           DISPLAY (2, 2) 'Masukkan bilangan (Maks 999) : '
-		   ACCEPT ( , ) NILAI
-		   
-           DIVIDE NILAI BY 2 GIVING HASIL REMAINDER S1
-           DIVIDE NILAI BY 3 GIVING HASIL REMAINDER S2
-           DIVIDE NILAI BY 5 GIVING HASIL REMAINDER S3
-           DIVIDE NILAI BY 7 GIVING HASIL REMAINDER S4
-
-           DISPLAY (4, 2) 'Bilangan ini bukan bilangan prima'.
-		   
-           IF NILAI > 1
-            IF S1 NOT = 0 OR NILAI = 2
-             IF S2 NOT = 0 OR NILAI = 3
-              IF S3 NOT = 0 OR NILAI = 5 
-               IF S4 NOT = 0 OR NILAI = 7
-                DISPLAY (4, 2) 'Bilangan ini merupakan bilangan prima'
+           ACCEPT WS-RUN-DATE FROM DATE.
+           ACCEPT WS-CLI-ARG FROM COMMAND-LINE.
+           IF WS-CLI-ARG(1:5) = 'BATCH'
+               PERFORM BATCH-PRIMA-CORE
+               GO TO SELESAI
+           END-IF.
+           IF WS-HEADER-DONE = 'N'
+               PERFORM SETUP-HEADER
+               MOVE 'Y' TO WS-HEADER-DONE
+           END-IF.
+           DISPLAY HAPUS-LAYAR.
+           DISPLAY LAYAR-RUN-HEADER.
+           DISPLAY LAYAR-MENU.
+           ACCEPT PILIH.
+           DISPLAY HAPUS-LAYAR.
+           DISPLAY LAYAR-RUN-HEADER.
+           IF PILIH = 1 GO TO SATU-BILANGAN.
+           IF PILIH = 2 GO TO RENTANG-BILANGAN.
+           IF PILIH = 3 GO TO BATCH-PRIMA.
+           IF PILIH = 4 GO TO LIHAT-HISTORY.
+           IF PILIH = 5 GO TO SELESAI.
+           GO TO MULAI.
+
+       SATU-BILANGAN.
+           PERFORM WITH TEST AFTER
+                   UNTIL NILAI NUMERIC AND NILAI > 0
+               DISPLAY (2, 2) 'Masukkan bilangan (Maks 99999) : '
+               ACCEPT NILAI
+               IF NOT (NILAI NUMERIC AND NILAI > 0)
+                   MOVE NILAI TO WS-LOG-VALUE
+                   MOVE 'NILAI' TO WS-ERR-FIELD
+                   CALL 'ERRLOG' USING WS-ERR-PROGRAM, WS-ERR-FIELD,
+                       WS-LOG-VALUE
+               END-IF
+           END-PERFORM.
+           PERFORM CEK-PRIMA.
+           IF PRIMA-YA
+               DISPLAY (4, 2) 'Bilangan ini merupakan bilangan prima'
+               MOVE 'PRIME' TO WS-VERDICT
+           ELSE
+               DISPLAY (4, 2) 'Bilangan ini bukan bilangan prima'
+               MOVE 'NOT PRIME' TO WS-VERDICT
+           END-IF.
+           PERFORM CATAT-HISTORY.
+           DISPLAY (20, 2) ' '.
+           STOP 'TEKAN ENTER UNTUK MELANJUTKAN'.
+           GO TO MULAI.
+
+       LIHAT-HISTORY.
+           MOVE 2 TO LIN-OUT.
+           DISPLAY (LIN-OUT, 2) 'HISTORY NILAI/VERDICT (SESI INI) :'.
+           ADD 2 TO LIN-OUT.
+           IF HIST-COUNT = 0
+               DISPLAY (LIN-OUT, 2) '(BELUM ADA DATA)'
+           ELSE
+               PERFORM VARYING HIST-IDX FROM 1 BY 1
+                       UNTIL HIST-IDX > HIST-COUNT
+                   DISPLAY (LIN-OUT, 2) HIST-NILAI(HIST-IDX), ' - ',
+                       HIST-VERDICT(HIST-IDX)
+                   ADD 1 TO LIN-OUT
+               END-PERFORM
+           END-IF.
+           DISPLAY (20, 2) ' '.
+           STOP 'TEKAN ENTER UNTUK MELANJUTKAN'.
+           GO TO MULAI.
+
+       CATAT-HISTORY.
+           IF HIST-COUNT < 10
+               ADD 1 TO HIST-COUNT
+           ELSE
+               PERFORM VARYING HIST-IDX FROM 1 BY 1 UNTIL HIST-IDX > 9
+                   MOVE HIST-NILAI(HIST-IDX + 1) TO HIST-NILAI(HIST-IDX)
+                   MOVE HIST-VERDICT(HIST-IDX + 1)
+                       TO HIST-VERDICT(HIST-IDX)
+               END-PERFORM
+           END-IF.
+           MOVE NILAI TO HIST-NILAI(HIST-COUNT).
+           MOVE WS-VERDICT TO HIST-VERDICT(HIST-COUNT).
+
+       RENTANG-BILANGAN.
+           PERFORM WITH TEST AFTER
+                   UNTIL NILAI-FROM NUMERIC AND NILAI-FROM > 0
+               DISPLAY (2, 2) 'Dari bilangan : '
+               ACCEPT NILAI-FROM
+               IF NOT (NILAI-FROM NUMERIC AND NILAI-FROM > 0)
+                   MOVE NILAI-FROM TO WS-LOG-VALUE
+                   MOVE 'NILAI-FROM' TO WS-ERR-FIELD
+                   CALL 'ERRLOG' USING WS-ERR-PROGRAM, WS-ERR-FIELD,
+                       WS-LOG-VALUE
+               END-IF
+           END-PERFORM.
+           PERFORM WITH TEST AFTER
+                   UNTIL NILAI-TO NUMERIC AND NILAI-TO >= NILAI-FROM
+               DISPLAY (3, 2) 'Sampai bilangan : '
+               ACCEPT NILAI-TO
+               IF NOT (NILAI-TO NUMERIC AND NILAI-TO >= NILAI-FROM)
+                   MOVE NILAI-TO TO WS-LOG-VALUE
+                   MOVE 'NILAI-TO' TO WS-ERR-FIELD
+                   CALL 'ERRLOG' USING WS-ERR-PROGRAM, WS-ERR-FIELD,
+                       WS-LOG-VALUE
+               END-IF
+           END-PERFORM.
+           DISPLAY (5, 2) 'Bilangan prima dalam rentang ini :'.
+           MOVE 6 TO LIN-OUT.
+           PERFORM VARYING NILAI FROM NILAI-FROM BY 1
+                   UNTIL NILAI > NILAI-TO
+               PERFORM CEK-PRIMA
+               IF PRIMA-YA
+                   DISPLAY (LIN-OUT, 2) NILAI
+                   ADD 1 TO LIN-OUT
+               END-IF
+           END-PERFORM.
+           DISPLAY (LIN-OUT, 2) ' '.
+           STOP 'TEKAN ENTER UNTUK MELANJUTKAN'.
+           GO TO MULAI.
+
+       BATCH-PRIMA.
+           PERFORM BATCH-PRIMA-CORE.
+           IF WS-IN-STATUS NOT = "00"
+               DISPLAY (4, 2) 'FILE data/PRIMA-IN.DAT TIDAK DITEMUKAN'
+           ELSE
+               DISPLAY (4, 2) 'BATCH SELESAI, LIHAT'
+               DISPLAY (5, 2) 'data/PRIMA-REPORT.DAT'
+           END-IF.
+           STOP 'TEKAN ENTER UNTUK MELANJUTKAN'.
+           GO TO MULAI.
 
+       BATCH-PRIMA-CORE.
+           PERFORM BACA-CHECKPOINT.
+           OPEN INPUT PRIMA-IN.
+           IF WS-IN-STATUS = "00"
+               IF WS-RESUME-COUNT > 0
+                   OPEN EXTEND PRIMA-OUT
+               ELSE
+                   OPEN EXTEND PRIMA-OUT
+                   IF WS-OUT-STATUS = "35"
+                       OPEN OUTPUT PRIMA-OUT
+                   END-IF
+                   MOVE SPACES TO PRIMA-OUT-RECORD
+                   STRING 'RUN:' DELIMITED BY SIZE
+                       WS-RUN-DATE DELIMITED BY SIZE
+                       '  MINGGU:' DELIMITED BY SIZE
+                       WS-LAB-WEEK DELIMITED BY SIZE
+                       INTO PRIMA-OUT-RECORD
+                   WRITE PRIMA-OUT-RECORD
+               END-IF
+               MOVE 'N' TO EOF-FLAG
+               MOVE 0 TO WS-REC-NUM
+               MOVE 0 TO WS-SINCE-CKPT
+               PERFORM UNTIL HABIS
+                   READ PRIMA-IN INTO NILAI
+                       AT END MOVE 'Y' TO EOF-FLAG
+                   END-READ
+                   IF ADA-LAGI
+                       ADD 1 TO WS-REC-NUM
+                       IF WS-REC-NUM > WS-RESUME-COUNT
+                           PERFORM CEK-PRIMA
+                           IF PRIMA-YA
+                               MOVE 'PRIME' TO WS-VERDICT
+                           ELSE
+                               MOVE 'NOT PRIME' TO WS-VERDICT
+                           END-IF
+                           MOVE SPACES TO PRIMA-OUT-RECORD
+                           STRING NILAI DELIMITED BY SIZE
+                               ' - ' DELIMITED BY SIZE
+                               WS-VERDICT DELIMITED BY SIZE
+                               INTO PRIMA-OUT-RECORD
+                           WRITE PRIMA-OUT-RECORD
+                           ADD 1 TO WS-SINCE-CKPT
+                           IF WS-SINCE-CKPT >= WS-CKPT-INTERVAL
+                               PERFORM TULIS-CHECKPOINT
+                               MOVE 0 TO WS-SINCE-CKPT
+                           END-IF
+                       END-IF
+                   END-IF
+               END-PERFORM
+               CLOSE PRIMA-IN
+               CLOSE PRIMA-OUT
+               PERFORM HAPUS-CHECKPOINT
+           END-IF.
+
+       BACA-CHECKPOINT.
+           MOVE 0 TO WS-RESUME-COUNT.
+           OPEN INPUT PRIMA-CKPT.
+           IF WS-CKPT-STATUS = "00"
+               READ PRIMA-CKPT INTO WS-RESUME-COUNT
+                   AT END MOVE 0 TO WS-RESUME-COUNT
+               END-READ
+               CLOSE PRIMA-CKPT
+           END-IF.
+
+       TULIS-CHECKPOINT.
+           OPEN OUTPUT PRIMA-CKPT.
+           MOVE WS-REC-NUM TO PRIMA-CKPT-RECORD.
+           WRITE PRIMA-CKPT-RECORD.
+           CLOSE PRIMA-CKPT.
+
+       HAPUS-CHECKPOINT.
+           OPEN OUTPUT PRIMA-CKPT.
+           MOVE 0 TO PRIMA-CKPT-RECORD.
+           WRITE PRIMA-CKPT-RECORD.
+           CLOSE PRIMA-CKPT.
+
+       SETUP-HEADER.
+           MOVE 'PRIMA' TO WS-PROGRAM-NAME.
+           ACCEPT WS-RUN-DATE FROM DATE.
+           DISPLAY (2, 2) 'Operator: '.
+           ACCEPT WS-OPERATOR.
+           DISPLAY (3, 2) 'Minggu Lab: '.
+           ACCEPT WS-LAB-WEEK.
+
+       SELESAI.
            STOP RUN.
+
+       CEK-PRIMA.
+           MOVE 'Y' TO IS-PRIMA.
+           IF NILAI < 2
+               MOVE 'N' TO IS-PRIMA
+           ELSE
+               MOVE 2 TO DIVISOR
+               PERFORM UNTIL (DIVISOR * DIVISOR > NILAI)
+                       OR PRIMA-TIDAK
+                   DIVIDE NILAI BY DIVISOR GIVING QUOT REMAINDER REM
+                   IF REM = 0
+                       MOVE 'N' TO IS-PRIMA
+                   END-IF
+                   ADD 1 TO DIVISOR
+               END-PERFORM
+           END-IF.
