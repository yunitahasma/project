@@ -1,64 +1,176 @@
        identification division.
        program-id. ia20A.
        environment division.
+       input-output section.
+       file-control.
+           select deret-out assign to "data/IA20A-DERET.DAT"
+               organization is line sequential
+               file status is ws-out-status.
+           select deret-csv assign to "data/IA20A-DERET.CSV"
+               organization is line sequential
+               file status is ws-csv-status.
        data division.
+       file section.
+       fd deret-out.
+       01 deret-out-record pic x(40).
+       fd deret-csv.
+       01 deret-csv-record pic x(40).
        working-storage section.
        77  i pic 99.
        77  j pic 99.
-	   77  x pic 99.
+       77  x pic 9999.
        77  tot pic s9999.
        77  total pic 999.
-       77  a pic 999.
-       77  a-out pic zzz.
+       77  a pic 9999.
+       77  a-out pic zzzz.
+       77  base pic 9.
        77  b pic 99.
        77  c pic 99.
        77  d1 pic 999.
        77  d2 pic 999.
        77  d3 pic 999.
        77  n pic 99.
-       77  jwb    pic a.
+       77  lin pic 99.
+       77  kol pic 99.
+       77  ws-log-value pic x(15).
+       77  ws-err-program pic x(10) value 'IA20A'.
+       77  ws-err-field pic x(15).
+       01  ws-out-status pic xx.
+       01  ws-csv-status pic xx.
+       copy LABCTL.
+       copy RUNHDR.
+       01  ws-header-done pic x value 'N'.
        screen section.
-       01  bersih.
-           02 blank screen.
+       copy SCRCLR.
        procedure division.
        mulai.
-           display bersih
-           display(5, 6) 'masukan batas deret <maks 9>: '
-           accept( , ) n
-           display (6, 6) 'deret : '
-           move 7 to lin
+           if ws-header-done = 'N'
+               perform setup-header
+               move 'Y' to ws-header-done
+           end-if.
+           display hapus-layar
+           display layar-run-header
+           perform cek-batas-n
+           display (6, 6) 'basis deret (default 3): '
+           accept base
+           if base not numeric or base = 0
+               move 3 to base
+           end-if
+           display (7, 6) 'deret : '
+           move ctl-lin-awal-ia20a to lin
+           move ctl-kol-awal-ia20a to kol
            move 0 to tot
+           open output deret-out
+           open output deret-csv
+           move spaces to deret-csv-record
+           string '# RUN:' delimited by size
+               ws-run-date delimited by size
+               ' MINGGU:' delimited by size
+               ws-lab-week delimited by size
+               into deret-csv-record
+           write deret-csv-record
+           move 'I,DENOMINATOR,RUNNING_TOTAL' to deret-csv-record
+           write deret-csv-record
            perform penyebut varying j from 1 by 1 until j > n.
            perform deret varying i from 1 by 1 until i > n.
-           display (10, 6) 'Coba Lagi(Y/T) : ' accept( , ) jwb
-           if jwb = 'Y' or 'y' go to mulai.
+           close deret-out
+           close deret-csv
+           go to tanya-lagi.
+       tanya-lagi.
+           display (10, 6) 'Coba Lagi(Y/T) : '
+           accept ctl-jwb-yt
+           if ctl-lagi go to mulai.
+           if ctl-tidak go to selesai.
+           move ctl-jwb-yt to ws-log-value
+           move 'JWB' to ws-err-field
+           call 'ERRLOG' using ws-err-program, ws-err-field,
+               ws-log-value
+           display (11, 6) 'Y ATAU T !!'
+           go to tanya-lagi.
+       selesai.
            stop run.
+       setup-header.
+           move 'IA20A' to ws-program-name
+           accept ws-run-date from date
+           display (1, 2) 'Operator: '
+           accept ws-operator
+           display (2, 2) 'Minggu Lab: '
+           accept ws-lab-week.
+       cek-batas-n.
+           perform with test after
+                   until n numeric and n > 0 and n <= ctl-maks-ia20a
+               display (5, 6) 'masukan batas deret <maks 9>: '
+               accept n
+               if not (n numeric and n > 0 and n <= ctl-maks-ia20a)
+                   move n to ws-log-value
+                   move 'N' to ws-err-field
+                   call 'ERRLOG' using ws-err-program, ws-err-field,
+                       ws-log-value
+               end-if
+           end-perform.
        deret.
-           compute a = 3 ** i
+           compute a = base ** i
+               on size error
+                   move a to ws-log-value
+                   move 'A' to ws-err-field
+                   call 'ERRLOG' using ws-err-program, ws-err-field,
+                       ws-log-value
+                   move 9999 to a
+           end-compute
            move a to a-out
            divide i by 2 giving b remainder c
            if c = 0 perform genap
            else perform ganjil.
-		   
+
        penyebut.
-           compute x = 3 ** j.
+           compute x = base ** j
+               on size error
+                   move x to ws-log-value
+                   move 'X' to ws-err-field
+                   call 'ERRLOG' using ws-err-program, ws-err-field,
+                       ws-log-value
+                   move 9999 to x
+           end-compute.
 
        ganjil.
-           compute d2 = x / a	   
+           compute d2 = x / a
            compute d3 = 1 * d2
            compute tot = tot + d3
-		   display (15, ) d3
            move tot to total
            if i = n
-           display (lin, ) "1/", a-out, ' = ', total, "/", x
-           else display(lin, ) "1/", a-out, ' - '.
-		   
+               display (lin, kol) "1/", a-out, ' = ', total, "/", x
+           else
+               display (lin, kol) "1/", a-out, ' - '
+           end-if
+           add 6 to kol
+           perform simpan-baris.
+
        genap.
-           compute d2 = x / a	
+           compute d2 = x / a
            compute d3 = 1 * d2
            compute tot = tot - d3
-		   display (15, ) d3
            move tot to total
            if i = n
-           display (lin,  ) "1/", a-out, ' = ', total, "/", x
-           else display (lin, ) "1/", a-out, ' + '.
\ No newline at end of file
+               display (lin, kol) "1/", a-out, ' = ', total, "/", x
+           else
+               display (lin, kol) "1/", a-out, ' + '
+           end-if
+           add 6 to kol
+           perform simpan-baris.
+
+       simpan-baris.
+           string i delimited by size
+               ',' delimited by size
+               a-out delimited by size
+               ',' delimited by size
+               total delimited by size
+               into deret-out-record
+           write deret-out-record.
+           move spaces to deret-csv-record
+           string i delimited by size
+               ',' delimited by size
+               function trim(a-out) delimited by size
+               ',' delimited by size
+               function trim(total) delimited by size
+               into deret-csv-record
+           write deret-csv-record.
