@@ -1,10 +1,36 @@
-IDENTIFICATION DIVISION.
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. T2202.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-MASTER ASSIGN TO "data/STUMAST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SM-NPM
+               FILE STATUS IS WS-SM-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO "data/T2202-AUDIT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUD-STATUS.
+           SELECT SLIP-FILE ASSIGN TO "data/T2202-SLIP.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SLIP-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD STUDENT-MASTER.
+           COPY STUMAST.
+       FD AUDIT-FILE.
+           COPY T2AUDIT.
+       FD SLIP-FILE.
+       01 SLIP-FILE-RECORD PIC X(60).
        WORKING-STORAGE SECTION.
+           COPY RUNHDR.
+           01 WS-HEADER-DONE PIC X VALUE 'N'.
+           01 WS-SM-STATUS PIC XX.
+           01 WS-AUD-STATUS PIC XX.
+           01 WS-SLIP-STATUS PIC XX.
+           01 WS-SLIP-IDX PIC 99.
            01 NAMA PIC X(30).
-           01 NPM PIC X(8)
+           01 NPM PIC X(8).
            01 KELAS PIC X(5).
            01 KAMPUS PIC X(30).
        01 ISIMENU.
@@ -16,97 +42,602 @@ IDENTIFICATION DIVISION.
            02 PANJANG PIC 99V99.
            02 LEBAR PIC 99V99.
            02 LPERPANJANG PIC 99999V99.
+           02 SISI-ATAS PIC 99V99.
+           02 SISI-BAWAH PIC 99V99.
+           02 TINGGI-TRAP PIC 99V99.
+           02 LTRAPESIUM PIC 99999V99.
+           02 SISI PIC 99V99.
+           02 LPERSEGI PIC 99999V99.
        01 PILIH PIC 9.
        01 HASIL.
            02 OHASIL PIC ZZZZZ.99.
+       01 SESI-COUNT PIC 99 VALUE 0.
+       01 LIN-OUT PIC 99.
+       01 WS-LOG-VALUE PIC X(15).
+       01 WS-ERR-PROGRAM PIC X(10) VALUE 'T2202'.
+       01 WS-ERR-FIELD PIC X(15).
+       01 SESI-HASIL.
+           02 SESI-ITEM OCCURS 20 TIMES INDEXED BY SESI-IDX.
+               03 SH-SHAPE PIC X(3).
+               03 SH-IN1 PIC 99999V99.
+               03 SH-IN2 PIC 99999V99.
+               03 SH-IN3 PIC 99999V99.
+               03 SH-OHASIL PIC 99999V99.
+       01 WS-IN1-ED PIC ZZZZZ.99.
+       01 WS-IN2-ED PIC ZZZZZ.99.
+       01 WS-IN3-ED PIC ZZZZZ.99.
+       01 WS-OHASIL-ED PIC ZZZZZ.99.
+       01 WS-FORMAT-BOX PIC X VALUE 'P'.
+           88 FORMAT-BOX VALUE 'B', 'b'.
+           88 FORMAT-POLOS VALUE 'P', 'p'.
+       01 WS-SHAPE-NAMA PIC X(20).
+       01 LIN-HASIL PIC 99.
+       01 RK-NPM PIC X(8).
+       01 RK-SHAPE PIC X(3).
+       01 RK-IN1 PIC 99999V99.
+       01 RK-IN2 PIC 99999V99.
+       01 RK-IN3 PIC 99999V99.
+       01 RK-STORED-IN1 PIC 99999V99.
+       01 RK-STORED-IN2 PIC 99999V99.
+       01 RK-STORED-IN3 PIC 99999V99.
+       01 RK-STORED-OHASIL PIC 99999V99.
+       01 RK-FOUND PIC X VALUE 'N'.
+           88 RK-ADA VALUE 'Y'.
+           88 RK-TIDAK-ADA VALUE 'N'.
+       01 EOF-FLAG PIC X VALUE 'N'.
+           88 ADA-LAGI-AUDIT VALUE 'N'.
+           88 HABIS-AUDIT VALUE 'Y'.
 
        SCREEN SECTION.
-       01 HAPUS-LAYAR.
-           02 BLANK SCREEN.
+       COPY SCRCLR.
        01 LAYAR-MENU.
            02 LINE 3 COLUMN 20 VALUE 'MENU'.
            02 LINE 4 COLUMN 20 VALUE '1). MENGHITUNG LUAS LINGKARAN'.
            02 LINE 5 COLUMN 20 VALUE '2). MENGHITUNG LUAS SEGITIGA'.
            02 LINE 6 COLUMN 20 VALUE '3). MENGHITUNG LUAS P.PANJANG'.
-           02 LINE 7 COLUMN 20 VALUE '4). SELESAI/KELUAR'.
-           02 LINE 10 COLUMN 20 VALUE 'PILIH = '.
+           02 LINE 7 COLUMN 20 VALUE '4). MENGHITUNG LUAS TRAPESIUM'.
+           02 LINE 8 COLUMN 20 VALUE '5). MENGHITUNG LUAS PERSEGI'.
+           02 LINE 9 COLUMN 20 VALUE '6). REKONSILIASI NPM/SHAPE'.
+           02 LINE 10 COLUMN 20 VALUE '7). UBAH FORMAT HASIL'.
+           02 LINE 11 COLUMN 20 VALUE '8). SELESAI/KELUAR'.
+           02 LINE 13 COLUMN 20 VALUE 'PILIH = '.
        01 BDATA.
            02 LINE 3 COLUMN 20 VALUE 'PERHITUNGAN '.
            02 LINE 4 COLUMN 20 VALUE 'MATEMATIKA'.
          
        PROCEDURE DIVISION.
        MULAI.
-           DISPLAY (2,3) "NAMA   : ".
-           ACCEPT NAMA.
-           DISPLAY (3,3) "NPM    : ".
-           ACCEPT NPM.
-           DISPLAY (4,3) "KELAS  : ".
-           ACCEPT KELAS.
-           DISPLAY (5,3) "KAMPUS : ".
-           ACCEPT KAMPUS.
-       MENU.
+           IF WS-HEADER-DONE = 'N'
+               PERFORM SETUP-HEADER
+               MOVE 'Y' TO WS-HEADER-DONE
+           END-IF.
+           PERFORM WITH TEST AFTER UNTIL NPM NUMERIC
+               DISPLAY (3,3) "NPM    : "
+               ACCEPT NPM
+               IF NOT NPM NUMERIC
+                   MOVE NPM TO WS-LOG-VALUE
+                   MOVE 'NPM' TO WS-ERR-FIELD
+                   CALL 'ERRLOG' USING WS-ERR-PROGRAM, WS-ERR-FIELD,
+                       WS-LOG-VALUE
+               END-IF
+           END-PERFORM.
+           PERFORM BUKA-STUDENT-MASTER.
+           OPEN EXTEND AUDIT-FILE.
+           IF WS-AUD-STATUS = "35"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+           MOVE NPM TO SM-NPM.
+           READ STUDENT-MASTER
+               INVALID KEY MOVE "35" TO WS-SM-STATUS
+           END-READ.
+           IF WS-SM-STATUS = "00"
+               MOVE SM-NAMA TO NAMA
+               MOVE SM-KELAS TO KELAS
+               MOVE SM-KAMPUS TO KAMPUS
+           ELSE
+               DISPLAY (2,3) "NAMA   : "
+               ACCEPT NAMA
+               DISPLAY (4,3) "KELAS  : "
+               ACCEPT KELAS
+               DISPLAY (5,3) "KAMPUS : "
+               ACCEPT KAMPUS
+               MOVE NPM TO SM-NPM
+               MOVE NAMA TO SM-NAMA
+               MOVE KELAS TO SM-KELAS
+               MOVE KAMPUS TO SM-KAMPUS
+               WRITE STUDENT-MASTER-RECORD
+                   INVALID KEY DISPLAY (6,3) "GAGAL SIMPAN DATA"
+               END-WRITE
+           END-IF.
+       MENU-UTAMA.
            DISPLAY HAPUS-LAYAR.
+           DISPLAY LAYAR-RUN-HEADER.
            DISPLAY LAYAR-MENU.
            ACCEPT PILIH.
            DISPLAY HAPUS-LAYAR.
+           DISPLAY LAYAR-RUN-HEADER.
 
        SELEKSI.
            IF PILIH = 1 GO TO LINGKARAN.
            IF PILIH = 2 GO TO SEGITIGA.
            IF PILIH = 3 GO TO PERPANJANG.
-           IF PILIH = 4 GO TO SELESAI.
+           IF PILIH = 4 GO TO TRAPESIUM.
+           IF PILIH = 5 GO TO PERSEGI.
+           IF PILIH = 6 GO TO REKONSILIASI.
+           IF PILIH = 7 GO TO UBAH-FORMAT.
+           IF PILIH = 8 GO TO SELESAI.
 
        SEGITIGA.
            DISPLAY HAPUS-LAYAR.
+           DISPLAY LAYAR-RUN-HEADER.
            DISPLAY BDATA.
            DISPLAY (5,20) 'NAMA  :', NAMA.
            DISPLAY (6,20) 'KELAS :', KELAS.
            DISPLAY (8, 10)'===MENGHITUNG LUAS SGITIGA==='.
-           DISPLAY (9, 13) 'ALAS ='.
-           ACCEPT ALAS.
-           DISPLAY (10, 13) 'TINGGI ='.
-           ACCEPT TINGGI.
-           COMPUTE LSEGITIGA = ALAS * TINGGI / 2.
+           PERFORM WITH TEST AFTER UNTIL ALAS NUMERIC AND ALAS > 0
+               DISPLAY (9, 13) 'ALAS ='
+               ACCEPT ALAS
+               IF NOT (ALAS NUMERIC AND ALAS > 0)
+                   MOVE ALAS TO WS-LOG-VALUE
+                   MOVE 'ALAS' TO WS-ERR-FIELD
+                   CALL 'ERRLOG' USING WS-ERR-PROGRAM, WS-ERR-FIELD,
+                       WS-LOG-VALUE
+               END-IF
+           END-PERFORM.
+           PERFORM WITH TEST AFTER UNTIL TINGGI NUMERIC AND TINGGI > 0
+               DISPLAY (10, 13) 'TINGGI ='
+               ACCEPT TINGGI
+               IF NOT (TINGGI NUMERIC AND TINGGI > 0)
+                   MOVE TINGGI TO WS-LOG-VALUE
+                   MOVE 'TINGGI' TO WS-ERR-FIELD
+                   CALL 'ERRLOG' USING WS-ERR-PROGRAM, WS-ERR-FIELD,
+                       WS-LOG-VALUE
+               END-IF
+           END-PERFORM.
+           COMPUTE LSEGITIGA = ALAS * TINGGI / 2
+               ON SIZE ERROR
+                   DISPLAY (14, 14) 'HASIL TERLALU BESAR'
+                   GO TO MENU-UTAMA
+           END-COMPUTE.
            MOVE LSEGITIGA TO OHASIL.
-           DISPLAY (12, 14) 'LUAS SEGITIGA = '
-           DISPLAY (12, 30) OHASIL.
+           MOVE "SEG" TO AUD-SHAPE.
+           MOVE ALAS TO AUD-IN1.
+           MOVE TINGGI TO AUD-IN2.
+           MOVE ZERO TO AUD-IN3.
+           MOVE LSEGITIGA TO AUD-OHASIL.
+           PERFORM TULIS-AUDIT.
+           IF FORMAT-BOX
+               MOVE 'SEGITIGA' TO WS-SHAPE-NAMA
+               MOVE 12 TO LIN-HASIL
+               PERFORM TAMPILKAN-BOX
+           ELSE
+               DISPLAY (12, 14) 'LUAS SEGITIGA = '
+               DISPLAY (12, 30) OHASIL
+           END-IF.
            DISPLAY (20, 12) ' '.
            STOP 'TEKAN ENTER UNTUK MELANJUTKAN'.
-           GO TO MENU.
+           GO TO MENU-UTAMA.
 
        LINGKARAN.
            DISPLAY HAPUS-LAYAR.
+           DISPLAY LAYAR-RUN-HEADER.
            DISPLAY BDATA.
            DISPLAY (5,20) 'NAMA  :', NAMA.
            DISPLAY (6,20) 'KELAS :', KELAS.
            DISPLAY (8, 10)'===MENGHITUNG LUAS LINGKARAN==='.
-           DISPLAY (9, 13) 'JARI-JARI : '.
-           ACCEPT JARI.
-           COMPUTE LLINGKARAN = 3.14 * JARI * JARI.
+           PERFORM WITH TEST AFTER UNTIL JARI NUMERIC AND JARI > 0
+               DISPLAY (9, 13) 'JARI-JARI : '
+               ACCEPT JARI
+               IF NOT (JARI NUMERIC AND JARI > 0)
+                   MOVE JARI TO WS-LOG-VALUE
+                   MOVE 'JARI' TO WS-ERR-FIELD
+                   CALL 'ERRLOG' USING WS-ERR-PROGRAM, WS-ERR-FIELD,
+                       WS-LOG-VALUE
+               END-IF
+           END-PERFORM.
+           COMPUTE LLINGKARAN = 3.14 * JARI * JARI
+               ON SIZE ERROR
+                   DISPLAY (14, 14) 'HASIL TERLALU BESAR'
+                   GO TO MENU-UTAMA
+           END-COMPUTE.
            MOVE LLINGKARAN TO OHASIL.
-           DISPLAY (13, 15) 'LUAS LINGKARAN = '.
-           DISPLAY (13, 30) OHASIL.
+           MOVE "LIN" TO AUD-SHAPE.
+           MOVE JARI TO AUD-IN1.
+           MOVE ZERO TO AUD-IN2.
+           MOVE ZERO TO AUD-IN3.
+           MOVE LLINGKARAN TO AUD-OHASIL.
+           PERFORM TULIS-AUDIT.
+           IF FORMAT-BOX
+               MOVE 'LINGKARAN' TO WS-SHAPE-NAMA
+               MOVE 13 TO LIN-HASIL
+               PERFORM TAMPILKAN-BOX
+           ELSE
+               DISPLAY (13, 15) 'LUAS LINGKARAN = '
+               DISPLAY (13, 30) OHASIL
+           END-IF.
            DISPLAY (20, 12) ' '.
            STOP 'TEKAN ENTER UNTUK MELANJUTKAN'.
-           GO TO MENU.
+           GO TO MENU-UTAMA.
 
        PERPANJANG.
            DISPLAY HAPUS-LAYAR.
+           DISPLAY LAYAR-RUN-HEADER.
            DISPLAY BDATA.
            DISPLAY (5,20) 'NAMA  :', NAMA.
            DISPLAY (6,20) 'KELAS :', KELAS.
            DISPLAY (8, 10)'===MENGHITUNG LUAS PERSEGI PANJANG==='.
-           DISPLAY (9, 13) 'PANJANG :'.
-           ACCEPT PANJANG.
-           DISPLAY (10, 13) 'LEBAR :'.
-           ACCEPT LEBAR.
-           COMPUTE LPERPANJANG = PANJANG * LEBAR.
+           PERFORM WITH TEST AFTER UNTIL PANJANG NUMERIC AND PANJANG > 0
+               DISPLAY (9, 13) 'PANJANG :'
+               ACCEPT PANJANG
+               IF NOT (PANJANG NUMERIC AND PANJANG > 0)
+                   MOVE PANJANG TO WS-LOG-VALUE
+                   MOVE 'PANJANG' TO WS-ERR-FIELD
+                   CALL 'ERRLOG' USING WS-ERR-PROGRAM, WS-ERR-FIELD,
+                       WS-LOG-VALUE
+               END-IF
+           END-PERFORM.
+           PERFORM WITH TEST AFTER UNTIL LEBAR NUMERIC AND LEBAR > 0
+               DISPLAY (10, 13) 'LEBAR :'
+               ACCEPT LEBAR
+               IF NOT (LEBAR NUMERIC AND LEBAR > 0)
+                   MOVE LEBAR TO WS-LOG-VALUE
+                   MOVE 'LEBAR' TO WS-ERR-FIELD
+                   CALL 'ERRLOG' USING WS-ERR-PROGRAM, WS-ERR-FIELD,
+                       WS-LOG-VALUE
+               END-IF
+           END-PERFORM.
+           COMPUTE LPERPANJANG = PANJANG * LEBAR
+               ON SIZE ERROR
+                   DISPLAY (14, 14) 'HASIL TERLALU BESAR'
+                   GO TO MENU-UTAMA
+           END-COMPUTE.
            MOVE LPERPANJANG TO OHASIL.
-           DISPLAY (13, 15) 'LUAS PERSEGI PANJANG = ',
-           DISPLAY (13, 35) OHASIL.
+           MOVE "PPJ" TO AUD-SHAPE.
+           MOVE PANJANG TO AUD-IN1.
+           MOVE LEBAR TO AUD-IN2.
+           MOVE ZERO TO AUD-IN3.
+           MOVE LPERPANJANG TO AUD-OHASIL.
+           PERFORM TULIS-AUDIT.
+           IF FORMAT-BOX
+               MOVE 'PERSEGI PANJANG' TO WS-SHAPE-NAMA
+               MOVE 13 TO LIN-HASIL
+               PERFORM TAMPILKAN-BOX
+           ELSE
+               DISPLAY (13, 15) 'LUAS PERSEGI PANJANG = '
+               DISPLAY (13, 35) OHASIL
+           END-IF.
            DISPLAY (20, 12) ' '.
            STOP 'TEKAN ENTER UNTUK MELANJUTKAN'.
-           GO TO MENU.
+           GO TO MENU-UTAMA.
+
+       TRAPESIUM.
+           DISPLAY HAPUS-LAYAR.
+           DISPLAY LAYAR-RUN-HEADER.
+           DISPLAY BDATA.
+           DISPLAY (5,20) 'NAMA  :', NAMA.
+           DISPLAY (6,20) 'KELAS :', KELAS.
+           DISPLAY (8, 10)'===MENGHITUNG LUAS TRAPESIUM==='.
+           PERFORM WITH TEST AFTER
+                   UNTIL SISI-ATAS NUMERIC AND SISI-ATAS > 0
+               DISPLAY (9, 13) 'SISI ATAS :'
+               ACCEPT SISI-ATAS
+               IF NOT (SISI-ATAS NUMERIC AND SISI-ATAS > 0)
+                   MOVE SISI-ATAS TO WS-LOG-VALUE
+                   MOVE 'SISI-ATAS' TO WS-ERR-FIELD
+                   CALL 'ERRLOG' USING WS-ERR-PROGRAM, WS-ERR-FIELD,
+                       WS-LOG-VALUE
+               END-IF
+           END-PERFORM.
+           PERFORM WITH TEST AFTER
+                   UNTIL SISI-BAWAH NUMERIC AND SISI-BAWAH > 0
+               DISPLAY (10, 13) 'SISI BAWAH :'
+               ACCEPT SISI-BAWAH
+               IF NOT (SISI-BAWAH NUMERIC AND SISI-BAWAH > 0)
+                   MOVE SISI-BAWAH TO WS-LOG-VALUE
+                   MOVE 'SISI-BAWAH' TO WS-ERR-FIELD
+                   CALL 'ERRLOG' USING WS-ERR-PROGRAM, WS-ERR-FIELD,
+                       WS-LOG-VALUE
+               END-IF
+           END-PERFORM.
+           PERFORM WITH TEST AFTER
+                   UNTIL TINGGI-TRAP NUMERIC AND TINGGI-TRAP > 0
+               DISPLAY (11, 13) 'TINGGI :'
+               ACCEPT TINGGI-TRAP
+               IF NOT (TINGGI-TRAP NUMERIC AND TINGGI-TRAP > 0)
+                   MOVE TINGGI-TRAP TO WS-LOG-VALUE
+                   MOVE 'TINGGI-TRAP' TO WS-ERR-FIELD
+                   CALL 'ERRLOG' USING WS-ERR-PROGRAM, WS-ERR-FIELD,
+                       WS-LOG-VALUE
+               END-IF
+           END-PERFORM.
+           COMPUTE LTRAPESIUM =
+               (SISI-ATAS + SISI-BAWAH) * TINGGI-TRAP / 2
+               ON SIZE ERROR
+                   DISPLAY (14, 14) 'HASIL TERLALU BESAR'
+                   GO TO MENU-UTAMA
+           END-COMPUTE.
+           MOVE LTRAPESIUM TO OHASIL.
+           MOVE "TRP" TO AUD-SHAPE.
+           MOVE SISI-ATAS TO AUD-IN1.
+           MOVE SISI-BAWAH TO AUD-IN2.
+           MOVE TINGGI-TRAP TO AUD-IN3.
+           MOVE LTRAPESIUM TO AUD-OHASIL.
+           PERFORM TULIS-AUDIT.
+           IF FORMAT-BOX
+               MOVE 'TRAPESIUM' TO WS-SHAPE-NAMA
+               MOVE 13 TO LIN-HASIL
+               PERFORM TAMPILKAN-BOX
+           ELSE
+               DISPLAY (13, 15) 'LUAS TRAPESIUM = '
+               DISPLAY (13, 35) OHASIL
+           END-IF.
+           DISPLAY (20, 12) ' '.
+           STOP 'TEKAN ENTER UNTUK MELANJUTKAN'.
+           GO TO MENU-UTAMA.
+
+       PERSEGI.
+           DISPLAY HAPUS-LAYAR.
+           DISPLAY LAYAR-RUN-HEADER.
+           DISPLAY BDATA.
+           DISPLAY (5,20) 'NAMA  :', NAMA.
+           DISPLAY (6,20) 'KELAS :', KELAS.
+           DISPLAY (8, 10)'===MENGHITUNG LUAS PERSEGI==='.
+           PERFORM WITH TEST AFTER UNTIL SISI NUMERIC AND SISI > 0
+               DISPLAY (9, 13) 'SISI :'
+               ACCEPT SISI
+               IF NOT (SISI NUMERIC AND SISI > 0)
+                   MOVE SISI TO WS-LOG-VALUE
+                   MOVE 'SISI' TO WS-ERR-FIELD
+                   CALL 'ERRLOG' USING WS-ERR-PROGRAM, WS-ERR-FIELD,
+                       WS-LOG-VALUE
+               END-IF
+           END-PERFORM.
+           COMPUTE LPERSEGI = SISI * SISI
+               ON SIZE ERROR
+                   DISPLAY (14, 14) 'HASIL TERLALU BESAR'
+                   GO TO MENU-UTAMA
+           END-COMPUTE.
+           MOVE LPERSEGI TO OHASIL.
+           MOVE "SQR" TO AUD-SHAPE.
+           MOVE SISI TO AUD-IN1.
+           MOVE ZERO TO AUD-IN2.
+           MOVE ZERO TO AUD-IN3.
+           MOVE LPERSEGI TO AUD-OHASIL.
+           PERFORM TULIS-AUDIT.
+           IF FORMAT-BOX
+               MOVE 'PERSEGI' TO WS-SHAPE-NAMA
+               MOVE 13 TO LIN-HASIL
+               PERFORM TAMPILKAN-BOX
+           ELSE
+               DISPLAY (13, 15) 'LUAS PERSEGI = '
+               DISPLAY (13, 35) OHASIL
+           END-IF.
+           DISPLAY (20, 12) ' '.
+           STOP 'TEKAN ENTER UNTUK MELANJUTKAN'.
+           GO TO MENU-UTAMA.
+
+       REKONSILIASI.
+           DISPLAY HAPUS-LAYAR.
+           DISPLAY LAYAR-RUN-HEADER.
+           DISPLAY (8, 10) '===REKONSILIASI NPM/SHAPE==='.
+           DISPLAY (9, 13) 'NPM   : '.
+           ACCEPT RK-NPM.
+           DISPLAY (10, 13) 'SHAPE (LIN/SEG/PPJ/TRP/SQR) : '.
+           ACCEPT RK-SHAPE.
+           PERFORM CARI-AUDIT.
+           IF RK-TIDAK-ADA
+               DISPLAY (12, 13) 'DATA TIDAK DITEMUKAN DI AUDIT FILE'
+               DISPLAY (20, 12) ' '
+               STOP 'TEKAN ENTER UNTUK MELANJUTKAN'
+               GO TO MENU-UTAMA
+           END-IF.
+           MOVE RK-STORED-IN1 TO WS-IN1-ED.
+           MOVE RK-STORED-IN2 TO WS-IN2-ED.
+           MOVE RK-STORED-IN3 TO WS-IN3-ED.
+           MOVE RK-STORED-OHASIL TO WS-OHASIL-ED.
+           DISPLAY (12, 13) 'TERSIMPAN IN1=', WS-IN1-ED,
+               '  IN2=', WS-IN2-ED, '  IN3=', WS-IN3-ED,
+               '  LUAS=', WS-OHASIL-ED.
+           DISPLAY (14, 13) 'MASUKAN KEMBALI IN1 : '.
+           ACCEPT RK-IN1.
+           DISPLAY (15, 13) 'MASUKAN KEMBALI IN2 : '.
+           ACCEPT RK-IN2.
+           DISPLAY (16, 13) 'MASUKAN KEMBALI IN3 (0 JIKA TAK ADA) : '.
+           ACCEPT RK-IN3.
+           IF RK-IN1 = RK-STORED-IN1 AND RK-IN2 = RK-STORED-IN2
+                   AND RK-IN3 = RK-STORED-IN3
+               DISPLAY (17, 13) 'COCOK - DIMENSI SESUAI AUDIT FILE'
+           ELSE
+               DISPLAY (17, 13) 'TIDAK COCOK - PERIKSA KEMBALI DIMENSI'
+           END-IF.
+           DISPLAY (20, 12) ' '.
+           STOP 'TEKAN ENTER UNTUK MELANJUTKAN'.
+           GO TO MENU-UTAMA.
+
+       UBAH-FORMAT.
+           DISPLAY HAPUS-LAYAR.
+           DISPLAY LAYAR-RUN-HEADER.
+           DISPLAY (8, 10) '===FORMAT HASIL==='.
+           IF FORMAT-BOX
+               DISPLAY (9, 13) 'FORMAT SAAT INI : BOX'
+           ELSE
+               DISPLAY (9, 13) 'FORMAT SAAT INI : POLOS'
+           END-IF.
+           DISPLAY (11, 13) 'PILIH FORMAT BARU (P=POLOS/B=BOX) : '.
+           ACCEPT WS-FORMAT-BOX.
+           IF NOT FORMAT-BOX AND NOT FORMAT-POLOS
+               MOVE WS-FORMAT-BOX TO WS-LOG-VALUE
+               MOVE 'FORMAT' TO WS-ERR-FIELD
+               CALL 'ERRLOG' USING WS-ERR-PROGRAM, WS-ERR-FIELD,
+                   WS-LOG-VALUE
+               MOVE 'P' TO WS-FORMAT-BOX
+           END-IF.
+           DISPLAY (20, 12) ' '.
+           STOP 'TEKAN ENTER UNTUK MELANJUTKAN'.
+           GO TO MENU-UTAMA.
+
+       TAMPILKAN-BOX.
+           DISPLAY (LIN-HASIL, 10) '+----------------------------+'.
+           ADD 1 TO LIN-HASIL.
+           DISPLAY (LIN-HASIL, 10) '| HASIL : ', WS-SHAPE-NAMA.
+           ADD 1 TO LIN-HASIL.
+           DISPLAY (LIN-HASIL, 10) '| LUAS  : ', OHASIL.
+           ADD 1 TO LIN-HASIL.
+           DISPLAY (LIN-HASIL, 10) '+----------------------------+'.
+
+       CARI-AUDIT.
+           MOVE 'N' TO RK-FOUND.
+           CLOSE AUDIT-FILE.
+           OPEN INPUT AUDIT-FILE.
+           IF WS-AUD-STATUS = "00"
+               MOVE 'N' TO EOF-FLAG
+               PERFORM UNTIL HABIS-AUDIT
+                   READ AUDIT-FILE
+                       AT END MOVE 'Y' TO EOF-FLAG
+                   END-READ
+                   IF ADA-LAGI-AUDIT
+                       IF AUD-NPM = RK-NPM AND AUD-SHAPE = RK-SHAPE
+                           MOVE 'Y' TO RK-FOUND
+                           MOVE AUD-IN1 TO RK-STORED-IN1
+                           MOVE AUD-IN2 TO RK-STORED-IN2
+                           MOVE AUD-IN3 TO RK-STORED-IN3
+                           MOVE AUD-OHASIL TO RK-STORED-OHASIL
+                       END-IF
+                   END-IF
+               END-PERFORM
+               CLOSE AUDIT-FILE
+           END-IF.
+           OPEN EXTEND AUDIT-FILE.
+           IF WS-AUD-STATUS = "35"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
 
        SELESAI.
-           STOP RUN.
\ No newline at end of file
+           PERFORM RINGKASAN-SESI.
+           PERFORM CETAK-SLIP.
+           CLOSE STUDENT-MASTER.
+           CLOSE AUDIT-FILE.
+           STOP RUN.
+
+       SETUP-HEADER.
+           MOVE 'T2202' TO WS-PROGRAM-NAME.
+           ACCEPT WS-RUN-DATE FROM DATE.
+           DISPLAY (1, 2) 'Operator: '.
+           ACCEPT WS-OPERATOR.
+           DISPLAY (2, 2) 'Minggu Lab: '.
+           ACCEPT WS-LAB-WEEK.
+
+       BUKA-STUDENT-MASTER.
+           OPEN I-O STUDENT-MASTER.
+           IF WS-SM-STATUS = "35"
+               OPEN OUTPUT STUDENT-MASTER
+               CLOSE STUDENT-MASTER
+               OPEN I-O STUDENT-MASTER
+           END-IF.
+
+       TULIS-AUDIT.
+           MOVE NPM TO AUD-NPM.
+           ACCEPT AUD-TIMESTAMP(1:8) FROM DATE YYYYMMDD.
+           ACCEPT AUD-TIMESTAMP(9:6) FROM TIME.
+           MOVE WS-LAB-WEEK TO AUD-LAB-WEEK.
+           WRITE AUDIT-RECORD.
+           IF SESI-COUNT < 20
+               ADD 1 TO SESI-COUNT
+               MOVE AUD-SHAPE TO SH-SHAPE(SESI-COUNT)
+               MOVE AUD-IN1 TO SH-IN1(SESI-COUNT)
+               MOVE AUD-IN2 TO SH-IN2(SESI-COUNT)
+               MOVE AUD-IN3 TO SH-IN3(SESI-COUNT)
+               MOVE AUD-OHASIL TO SH-OHASIL(SESI-COUNT)
+           END-IF.
+
+       RINGKASAN-SESI.
+           DISPLAY HAPUS-LAYAR.
+           DISPLAY LAYAR-RUN-HEADER.
+           DISPLAY (2, 10) 'RINGKASAN HASIL SESI INI'.
+           DISPLAY (3, 10) 'NPM : ', NPM, '  NAMA : ', NAMA.
+           IF SESI-COUNT = 0
+               DISPLAY (5, 10) 'BELUM ADA PERHITUNGAN.'
+           ELSE
+               MOVE 5 TO LIN-OUT
+               PERFORM VARYING SESI-IDX FROM 1 BY 1
+                       UNTIL SESI-IDX > SESI-COUNT
+                   MOVE SH-IN1(SESI-IDX) TO WS-IN1-ED
+                   MOVE SH-IN2(SESI-IDX) TO WS-IN2-ED
+                   MOVE SH-IN3(SESI-IDX) TO WS-IN3-ED
+                   MOVE SH-OHASIL(SESI-IDX) TO WS-OHASIL-ED
+                   DISPLAY (LIN-OUT, 10) SESI-IDX, '. ',
+                       SH-SHAPE(SESI-IDX), '  IN1=', WS-IN1-ED,
+                       '  IN2=', WS-IN2-ED, '  IN3=', WS-IN3-ED,
+                       '  LUAS=', WS-OHASIL-ED
+                   ADD 1 TO LIN-OUT
+               END-PERFORM
+           END-IF.
+           DISPLAY (20, 12) ' '.
+           STOP 'TEKAN ENTER UNTUK MELANJUTKAN'.
+
+       CETAK-SLIP.
+           OPEN EXTEND SLIP-FILE.
+           IF WS-SLIP-STATUS = "35"
+               OPEN OUTPUT SLIP-FILE
+           END-IF.
+           MOVE SPACES TO SLIP-FILE-RECORD.
+           MOVE '====================================' TO
+               SLIP-FILE-RECORD.
+           WRITE SLIP-FILE-RECORD.
+           MOVE SPACES TO SLIP-FILE-RECORD.
+           STRING 'RUN:' DELIMITED BY SIZE
+               WS-RUN-DATE DELIMITED BY SIZE
+               '  MINGGU:' DELIMITED BY SIZE
+               WS-LAB-WEEK DELIMITED BY SIZE
+               INTO SLIP-FILE-RECORD.
+           WRITE SLIP-FILE-RECORD.
+           MOVE SPACES TO SLIP-FILE-RECORD.
+           STRING 'NPM   : ' DELIMITED BY SIZE
+               NPM DELIMITED BY SIZE
+               INTO SLIP-FILE-RECORD.
+           WRITE SLIP-FILE-RECORD.
+           MOVE SPACES TO SLIP-FILE-RECORD.
+           STRING 'NAMA  : ' DELIMITED BY SIZE
+               NAMA DELIMITED BY SIZE
+               INTO SLIP-FILE-RECORD.
+           WRITE SLIP-FILE-RECORD.
+           MOVE SPACES TO SLIP-FILE-RECORD.
+           STRING 'KELAS : ' DELIMITED BY SIZE
+               KELAS DELIMITED BY SIZE
+               INTO SLIP-FILE-RECORD.
+           WRITE SLIP-FILE-RECORD.
+           MOVE SPACES TO SLIP-FILE-RECORD.
+           STRING 'KAMPUS: ' DELIMITED BY SIZE
+               KAMPUS DELIMITED BY SIZE
+               INTO SLIP-FILE-RECORD.
+           WRITE SLIP-FILE-RECORD.
+           IF SESI-COUNT = 0
+               MOVE 'BELUM ADA PERHITUNGAN.' TO SLIP-FILE-RECORD
+               WRITE SLIP-FILE-RECORD
+           ELSE
+               PERFORM VARYING SESI-IDX FROM 1 BY 1
+                       UNTIL SESI-IDX > SESI-COUNT
+                   MOVE SPACES TO SLIP-FILE-RECORD
+                   MOVE SESI-IDX TO WS-SLIP-IDX
+                   MOVE SH-IN1(SESI-IDX) TO WS-IN1-ED
+                   MOVE SH-IN2(SESI-IDX) TO WS-IN2-ED
+                   MOVE SH-IN3(SESI-IDX) TO WS-IN3-ED
+                   MOVE SH-OHASIL(SESI-IDX) TO WS-OHASIL-ED
+                   STRING WS-SLIP-IDX DELIMITED BY SIZE
+                       '. ' DELIMITED BY SIZE
+                       SH-SHAPE(SESI-IDX) DELIMITED BY SIZE
+                       '  IN1=' DELIMITED BY SIZE
+                       WS-IN1-ED DELIMITED BY SIZE
+                       '  IN2=' DELIMITED BY SIZE
+                       WS-IN2-ED DELIMITED BY SIZE
+                       '  IN3=' DELIMITED BY SIZE
+                       WS-IN3-ED DELIMITED BY SIZE
+                       '  LUAS=' DELIMITED BY SIZE
+                       WS-OHASIL-ED DELIMITED BY SIZE
+                       INTO SLIP-FILE-RECORD
+                   WRITE SLIP-FILE-RECORD
+               END-PERFORM
+           END-IF.
+           MOVE SPACES TO SLIP-FILE-RECORD.
+           WRITE SLIP-FILE-RECORD.
+           CLOSE SLIP-FILE.
