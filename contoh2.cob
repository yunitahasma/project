@@ -1,4 +1,90 @@
-IDENTIFICATION DIVISION.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COBA1.
+       AUTHOR. SIAPA.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-MASTER ASSIGN TO "data/STUMAST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SM-NPM
+               FILE STATUS IS WS-SM-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD STUDENT-MASTER.
+           COPY STUMAST.
+       WORKING-STORAGE SECTION.
+           COPY RUNHDR.
+           01 WS-HEADER-DONE PIC X VALUE 'N'.
+           01 WS-SM-STATUS PIC XX.
+           01 NAMA PIC X(30).
+           01 NPM PIC X(8).
+           01 KELAS PIC X(5).
+           01 KAMPUS PIC X(30).
+           01 WS-LOG-VALUE PIC X(15).
+           01 WS-ERR-PROGRAM PIC X(10) VALUE 'COBA1'.
+           01 WS-ERR-FIELD PIC X(15).
+       SCREEN SECTION.
+           COPY SCRCLR.
+       PROCEDURE DIVISION.
+       MULAI.
+           IF WS-HEADER-DONE = 'N'
+               PERFORM SETUP-HEADER
+               MOVE 'Y' TO WS-HEADER-DONE
+           END-IF.
+           DISPLAY HAPUS-LAYAR.
+           DISPLAY LAYAR-RUN-HEADER.
+           PERFORM WITH TEST AFTER UNTIL NPM NUMERIC
+               DISPLAY (3, 3) 'MASUKAN NPM    : '
+               ACCEPT NPM
+               IF NOT NPM NUMERIC
+                   MOVE NPM TO WS-LOG-VALUE
+                   MOVE 'NPM' TO WS-ERR-FIELD
+                   CALL 'ERRLOG' USING WS-ERR-PROGRAM, WS-ERR-FIELD,
+                       WS-LOG-VALUE
+               END-IF
+           END-PERFORM.
+           DISPLAY (4, 3) 'MASUKAN NAMA   : '.
+           ACCEPT NAMA.
+           DISPLAY (5, 3) 'MASUKAN KELAS  : '.
+           ACCEPT KELAS.
+           DISPLAY (6, 3) 'MASUKAN KAMPUS : '.
+           ACCEPT KAMPUS.
+           PERFORM SIMPAN-MASTER.
+           DISPLAY (8, 3) 'NAMA SAYA  : ' NAMA.
+           DISPLAY (9, 3) 'NPM SAYA   : ' NPM.
+           DISPLAY (10, 3) 'KELAS SAYA : ' KELAS.
+           GO TO SELESAI.
+
+       SETUP-HEADER.
+           MOVE 'COBA1' TO WS-PROGRAM-NAME.
+           ACCEPT WS-RUN-DATE FROM DATE.
+           DISPLAY (1, 2) 'Operator: '.
+           ACCEPT WS-OPERATOR.
+           DISPLAY (2, 2) 'Minggu Lab: '.
+           ACCEPT WS-LAB-WEEK.
+
+       SIMPAN-MASTER.
+           OPEN I-O STUDENT-MASTER.
+           IF WS-SM-STATUS = "35"
+               OPEN OUTPUT STUDENT-MASTER
+               CLOSE STUDENT-MASTER
+               OPEN I-O STUDENT-MASTER
+           END-IF.
+           MOVE NPM TO SM-NPM.
+           MOVE NAMA TO SM-NAMA.
+           MOVE KELAS TO SM-KELAS.
+           MOVE KAMPUS TO SM-KAMPUS.
+           WRITE STUDENT-MASTER-RECORD
+               INVALID KEY DISPLAY (11, 3) 'NPM SUDAH TERDAFTAR'
+           END-WRITE.
+           CLOSE STUDENT-MASTER.
+
+       SELESAI.
+           STOP RUN.
+       END PROGRAM COBA1.
+
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. CO.
        AUTHOR. NAMA.
        ENVIRONMENT DIVISION.
@@ -16,27 +102,5 @@ IDENTIFICATION DIVISION.
        DISPLAY 'OKE SIP, COBOL'.
        DISPLAY '**********************'.
           SELESAI.
-       STOP RUN.IDENTIFICATION DIVISION.
-       PROGRAM-ID. COBA1.
-       AUTHOR. SIAPA.
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 DAT.
-          02 NAMA PIC A(10).
-          02 NPM PIC X(8).
-          02 KELAS PIC X(5).
-       SCREEN SECTION.
-       01 CLS.
-          02 BLANK SCREEN.
-       PROCEDURE DIVISION.
-       MULAI.
-           DISPLAY 'MASUKAN NAMA  : ', ACCEPT NAMA.
-           DISPLAY 'MASUKAN NPM   : ', ACCEPT NPM.
-           DISPLAY 'MASUKAN KELAS : ', ACCEPT KELAS.
-           DISPLAY '                '.
-           DISPLAY 'NAMA SAYA ', NAMA.
-           DISPLAY 'NPM SAYA ', NPM.
-           DISPLAY 'KELAS SAYA ', KELAS.
-       SELESAI.
-           STOP RUN.
\ No newline at end of file
+       STOP RUN.
+       END PROGRAM CO.
