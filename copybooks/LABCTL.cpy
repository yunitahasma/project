@@ -0,0 +1,19 @@
+      *> Shared run-control limits and starting screen positions for the
+      *> lab suite's series/pattern generators, so an instructor changes
+      *> a max-N limit or starting LIN/KOL in one place instead of
+      *> hunting through each program's MULAI paragraph.
+       01 LAB-CTL.
+           05 CTL-MAKS-IA20A       PIC 99 VALUE 9.
+           05 CTL-LIN-AWAL-IA20A   PIC 99 VALUE 8.
+           05 CTL-KOL-AWAL-IA20A   PIC 99 VALUE 16.
+           05 CTL-MAKS-IA19B       PIC 99 VALUE 10.
+           05 CTL-LIN-AWAL-IA19B   PIC 99 VALUE 8.
+           05 CTL-KOL-AWAL-IA19B   PIC 99 VALUE 6.
+           05 CTL-LIN-AWAL-KUISA   PIC 99 VALUE 8.
+      *> Shared "Coba Lagi (Y/T)" retry-prompt answer field, so every
+      *> program's retry loop classifies Y/T and logs an invalid
+      *> answer via ERRLOG the same way instead of some silently
+      *> falling through on bad input.
+           05 CTL-JWB-YT           PIC X.
+               88 CTL-LAGI VALUE 'Y', 'y'.
+               88 CTL-TIDAK VALUE 'T', 't'.
