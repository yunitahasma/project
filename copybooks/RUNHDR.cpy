@@ -0,0 +1,7 @@
+      *> Shared run-header fields. Populated once at program start and
+      *> displayed via SCRCLR.cpy's LAYAR-RUN-HEADER screen item.
+       01 WS-RUN-HEADER.
+           02 WS-PROGRAM-NAME PIC X(10).
+           02 WS-RUN-DATE     PIC X(8).
+           02 WS-OPERATOR     PIC X(10).
+           02 WS-LAB-WEEK     PIC X(4) VALUE SPACES.
