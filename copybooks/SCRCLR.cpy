@@ -0,0 +1,14 @@
+      *> Shared screen-clear + run-header display for all lab programs.
+      *> Pair with RUNHDR.cpy in WORKING-STORAGE; MOVE/ACCEPT the
+      *> WS-PROGRAM-NAME/WS-RUN-DATE/WS-OPERATOR fields before DISPLAY.
+       01 HAPUS-LAYAR.
+           02 BLANK SCREEN.
+       01 LAYAR-RUN-HEADER.
+           02 LINE 1 COLUMN 2  VALUE 'PROGRAM:'.
+           02 LINE 1 COLUMN 11 PIC X(10) FROM WS-PROGRAM-NAME.
+           02 LINE 1 COLUMN 24 VALUE 'TGL:'.
+           02 LINE 1 COLUMN 29 PIC X(8) FROM WS-RUN-DATE.
+           02 LINE 1 COLUMN 40 VALUE 'OPERATOR:'.
+           02 LINE 1 COLUMN 50 PIC X(10) FROM WS-OPERATOR.
+           02 LINE 1 COLUMN 63 VALUE 'MINGGU:'.
+           02 LINE 1 COLUMN 71 PIC X(4) FROM WS-LAB-WEEK.
