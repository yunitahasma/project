@@ -0,0 +1,8 @@
+      *> Shared student master record layout.
+      *> Keyed on SM-NPM; used by T2202's roster lookup, COBA1's
+      *> registration intake, and the grading-system extract.
+       01 STUDENT-MASTER-RECORD.
+           05 SM-NPM          PIC X(8).
+           05 SM-NAMA         PIC X(30).
+           05 SM-KELAS        PIC X(5).
+           05 SM-KAMPUS       PIC X(30).
