@@ -0,0 +1,13 @@
+      *> Shared audit-trail record layout for T2202's area calculations.
+      *> One record per SEGITIGA/LINGKARAN/PERPANJANG/TRAPESIUM/PERSEGI
+      *> run; IN1/IN2/IN3 hold whichever dimensions that shape used
+      *> (IN3 is ZERO except for TRAPESIUM, which needs three).
+       01 AUDIT-RECORD.
+           05 AUD-NPM         PIC X(8).
+           05 AUD-SHAPE       PIC X(3).
+           05 AUD-IN1         PIC 99999V99.
+           05 AUD-IN2         PIC 99999V99.
+           05 AUD-IN3         PIC 99999V99.
+           05 AUD-OHASIL      PIC 99999V99.
+           05 AUD-TIMESTAMP   PIC X(14).
+           05 AUD-LAB-WEEK    PIC X(4).
