@@ -1,48 +1,260 @@
        identification division.
        program-id. ia19b.
        environment division.
+       input-output section.
+       file-control.
+           select deret-report assign to "data/IA19B-REPORT.DAT"
+               organization is line sequential
+               file status is ws-rpt-status.
+           select ia19b-in assign to "data/IA19B-IN.DAT"
+               organization is line sequential
+               file status is ws-in-status.
+           select deret-csv assign to "data/IA19B-DERET.CSV"
+               organization is line sequential
+               file status is ws-csv-status.
        data division.
+       file section.
+       fd deret-report.
+       01 deret-report-record pic x(60).
+       fd ia19b-in.
+       01 ia19b-in-record pic 99.
+       fd deret-csv.
+       01 deret-csv-record pic x(40).
        working-storage section.
+       77  ws-in-status pic xx.
+       77  ws-cli-arg pic x(10).
+       77  pilih pic 9.
+       01  eof-flag pic x value 'N'.
+           88 ada-lagi value 'N'.
+           88 habis value 'Y'.
        77  i pic 99.
        77  tot pic 9999v999.
-       77  total pic zzz9.999.	
+       77  total pic zzz9.999.
        77  a pic 9999 value 1.
        77  a-out pic zzzz.
        77  b pic 99.
-       77  c pic 99.   
+       77  c pic 99.
        77  n pic 99.
-       77  jwb	pic a.
+       77  lin pic 99.
+       77  kol pic 99.
+       77  page-height pic 99 value 15.
+       77  ws-log-value pic x(15).
+       77  ws-err-program pic x(10) value 'IA19B'.
+       77  ws-err-field pic x(15).
+       01  ws-rpt-status pic xx.
+       01  ws-csv-status pic xx.
+       copy LABCTL.
+       copy RUNHDR.
+       01  ws-header-done pic x value 'N'.
        screen section.
-       01  bersih.
-           02 blank screen.
-	procedure division.
-	mulai.
-	    display bersih
-            display(5, 6) 'masukan batas deret <maks 10>: '
-	    accept( , ) n
-	    display (6, 6) 'hasil : ' 
-	    move 8 to lin, col
-            move 1 to tot
-	    perform deret varying i from 1 by 1 until i > n.
-	    display (10, 6) 'Coba Lagi(Y/T) : ' accept( , )jwb
-            if jwb = 'Y' or 'y' go to mulai.
-	    stop run.	   
-        deret.
-	    divide i by 2 giving b remainder c
-	    if c = 0 perform genap
-	    else perform ganjil.
-	    add 6 to col. 		   
-	ganjil.
-            compute a = i ** 2
-	    compute tot rounded = tot * a
-            move a to a-out
-	    move tot to total
-	    if i = n display (lin, col) a-out, ' = ', total
-	    else display(lin, col) a-out, ' / '.
-	genap.
-            compute a = i ** 3
-	    compute tot rounded = tot / a
-	    move a to a-out
-	    move tot to total
-	    if i = n display (lin, col) a-out, ' = ', total
-       	    else display (lin, col) a-out, ' * '.
\ No newline at end of file
+       copy SCRCLR.
+       01  layar-header.
+           02 line 3 column 6 value '  I   TERM      RUNNING TOTAL'.
+       01  layar-menu.
+           02 line 3 column 6 value 'MENU IA19B'.
+           02 line 4 column 6 value '1). INTERAKTIF'.
+           02 line 5 column 6 value '2). BATCH DARI FILE'.
+           02 line 6 column 6 value '3). SELESAI'.
+           02 line 8 column 6 value 'PILIH = '.
+       procedure division.
+       mulai.
+           accept ws-run-date from date.
+           accept ws-cli-arg from command-line.
+           if ws-cli-arg(1:5) = 'BATCH'
+               perform batch-ia19b-core
+               go to selesai
+           end-if.
+           if ws-header-done = 'N'
+               perform setup-header
+               move 'Y' to ws-header-done
+           end-if.
+           display hapus-layar
+           display layar-run-header
+           display layar-menu
+           accept pilih
+           display hapus-layar
+           display layar-run-header
+           if pilih = 1 go to interaktif.
+           if pilih = 2 go to batch-ia19b.
+           if pilih = 3 go to selesai.
+           go to mulai.
+       interaktif.
+           perform cek-batas-n
+           open output deret-report
+           open output deret-csv
+           perform tulis-header
+           display hapus-layar
+           display layar-run-header
+           display layar-header
+           move ctl-lin-awal-ia19b to lin
+           move ctl-kol-awal-ia19b to kol
+           move 1 to tot
+           perform deret varying i from 1 by 1 until i > n.
+           close deret-report
+           close deret-csv
+           go to tanya-lagi.
+       tanya-lagi.
+           display (lin, 6) 'Coba Lagi(Y/T) : '
+           accept ctl-jwb-yt
+           if ctl-lagi go to mulai.
+           if ctl-tidak go to selesai.
+           move ctl-jwb-yt to ws-log-value
+           move 'JWB' to ws-err-field
+           call 'ERRLOG' using ws-err-program, ws-err-field,
+               ws-log-value
+           add 1 to lin
+           display (lin, 6) 'Y ATAU T !!'
+           go to tanya-lagi.
+       batch-ia19b.
+           perform batch-ia19b-core.
+           if ws-in-status not = "00"
+               display (4, 6) 'FILE data/IA19B-IN.DAT'
+               display (5, 6) 'TIDAK DITEMUKAN'
+           else
+               display (4, 6) 'BATCH SELESAI, LIHAT'
+               display (5, 6) 'data/IA19B-REPORT.DAT'
+           end-if.
+           stop 'TEKAN ENTER UNTUK MELANJUTKAN'.
+           go to mulai.
+       batch-ia19b-core.
+           open input ia19b-in.
+           if ws-in-status = "00"
+               open extend deret-report
+               if ws-rpt-status = "35"
+                   open output deret-report
+               end-if
+               open extend deret-csv
+               if ws-csv-status = "35"
+                   open output deret-csv
+               end-if
+               perform tulis-header
+               move 'N' to eof-flag
+               perform until habis
+                   read ia19b-in into n
+                       at end move 'Y' to eof-flag
+                   end-read
+                   if ada-lagi
+                       if n numeric and n > 0 and n <= ctl-maks-ia19b
+                           move 1 to tot
+                           perform batch-deret varying i from 1 by 1
+                               until i > n
+                       else
+                           move n to ws-log-value
+                           move 'N' to ws-err-field
+                           call 'ERRLOG' using ws-err-program,
+                               ws-err-field, ws-log-value
+                       end-if
+                   end-if
+               end-perform
+               close ia19b-in
+               close deret-report
+               close deret-csv
+           end-if.
+       batch-deret.
+           divide i by 2 giving b remainder c
+           if c = 0 perform batch-genap
+           else perform batch-ganjil.
+       batch-ganjil.
+           compute a = i ** 2
+           compute tot rounded = tot * a
+           move a to a-out
+           move tot to total
+           perform simpan-baris.
+       batch-genap.
+           compute a = i ** 3
+           compute tot rounded = tot / a
+           move a to a-out
+           move tot to total
+           perform simpan-baris.
+       cek-batas-n.
+           perform with test after
+                   until n numeric and n > 0 and n <= ctl-maks-ia19b
+               display (5, 6) 'masukan batas deret <maks 10>: '
+               accept n
+               if not (n numeric and n > 0 and n <= ctl-maks-ia19b)
+                   move n to ws-log-value
+                   move 'N' to ws-err-field
+                   call 'ERRLOG' using ws-err-program, ws-err-field,
+                       ws-log-value
+               end-if
+           end-perform.
+       setup-header.
+           move 'IA19B' to ws-program-name
+           accept ws-run-date from date
+           display (1, 2) 'Operator: '
+           accept ws-operator
+           display (2, 2) 'Minggu Lab: '
+           accept ws-lab-week.
+       tulis-header.
+           move spaces to deret-report-record
+           string 'RUN:' delimited by size
+               ws-run-date delimited by size
+               '  MINGGU:' delimited by size
+               ws-lab-week delimited by size
+               into deret-report-record
+           write deret-report-record.
+           move '  I   TERM      RUNNING TOTAL' to deret-report-record
+           write deret-report-record.
+           move spaces to deret-csv-record
+           string '# RUN:' delimited by size
+               ws-run-date delimited by size
+               ' MINGGU:' delimited by size
+               ws-lab-week delimited by size
+               into deret-csv-record
+           write deret-csv-record.
+           move 'I,TERM,RUNNING_TOTAL' to deret-csv-record
+           write deret-csv-record.
+       cek-halaman.
+           if lin > page-height
+               display hapus-layar
+               display layar-run-header
+               display layar-header
+               move 4 to lin
+           end-if.
+       deret.
+           perform cek-halaman
+           divide i by 2 giving b remainder c
+           if c = 0 perform genap
+           else perform ganjil.
+           add 1 to lin.
+       ganjil.
+           compute a = i ** 2
+           compute tot rounded = tot * a
+           move a to a-out
+           move tot to total
+           if i = n
+               display (lin, kol) a-out, ' = ', total
+           else
+               display (lin, kol) a-out, ' / '
+           end-if
+           perform simpan-baris.
+       genap.
+           compute a = i ** 3
+           compute tot rounded = tot / a
+           move a to a-out
+           move tot to total
+           if i = n
+               display (lin, kol) a-out, ' = ', total
+           else
+               display (lin, kol) a-out, ' * '
+           end-if
+           perform simpan-baris.
+       simpan-baris.
+           move spaces to deret-report-record
+           string i delimited by size
+               '     ' delimited by size
+               a-out delimited by size
+               '     ' delimited by size
+               total delimited by size
+               into deret-report-record
+           write deret-report-record.
+           move spaces to deret-csv-record
+           string i delimited by size
+               ',' delimited by size
+               function trim(a-out) delimited by size
+               ',' delimited by size
+               function trim(total) delimited by size
+               into deret-csv-record
+           write deret-csv-record.
+       selesai.
+           stop run.
