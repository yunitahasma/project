@@ -0,0 +1,41 @@
+       identification division.
+       program-id. DRIVER.
+       environment division.
+       data division.
+       working-storage section.
+       77  pilih pic 9.
+       77  cmd pic x(60).
+       screen section.
+       01  bersih.
+           02 blank screen.
+       01  layar-menu.
+           02 line 2 column 6 value 'MENU UTAMA LAB COBOL'.
+           02 line 4 column 6 value '1). PRIMA'.
+           02 line 5 column 6 value '2). T2202'.
+           02 line 6 column 6 value '3). IA20A'.
+           02 line 7 column 6 value '4). IA19B'.
+           02 line 8 column 6 value '5). KUISA'.
+           02 line 9 column 6 value '6). GABUT'.
+           02 line 10 column 6 value '7). COBA1'.
+           02 line 11 column 6 value '8). KELUAR'.
+           02 line 13 column 6 value 'PILIH = '.
+       procedure division.
+       mulai.
+           display bersih
+           display layar-menu
+           accept pilih
+           evaluate pilih
+               when 1 move 'bin/prima'  to cmd
+               when 2 move 'bin/t2202'  to cmd
+               when 3 move 'bin/ia20a'  to cmd
+               when 4 move 'bin/ia19b'  to cmd
+               when 5 move 'bin/kuisa'  to cmd
+               when 6 move 'bin/gabut'  to cmd
+               when 7 move 'bin/coba1'  to cmd
+               when 8 go to selesai
+               when other go to mulai
+           end-evaluate
+           call 'SYSTEM' using cmd
+           go to mulai.
+       selesai.
+           stop run.
