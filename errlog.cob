@@ -0,0 +1,39 @@
+       identification division.
+       program-id. ERRLOG.
+       environment division.
+       input-output section.
+       file-control.
+           select error-log assign to "data/ERROR-LOG.DAT"
+               organization is line sequential
+               file status is ws-err-status.
+       data division.
+       file section.
+       fd error-log.
+       01 error-log-record pic x(80).
+       working-storage section.
+       01  ws-err-status pic xx.
+       01  ws-timestamp pic x(14).
+       linkage section.
+       01  ls-program pic x(10).
+       01  ls-field pic x(15).
+       01  ls-value pic x(15).
+       procedure division using ls-program, ls-field, ls-value.
+       mulai.
+           open extend error-log
+           if ws-err-status = "35"
+               open output error-log
+           end-if
+           accept ws-timestamp(1:8) from date yyyymmdd
+           accept ws-timestamp(9:6) from time
+           move spaces to error-log-record
+           string ls-program delimited by space
+               ' | ' delimited by size
+               ls-field delimited by space
+               ' | ' delimited by size
+               ls-value delimited by space
+               ' | ' delimited by size
+               ws-timestamp delimited by size
+               into error-log-record
+           write error-log-record
+           close error-log
+           goback.
