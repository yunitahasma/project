@@ -0,0 +1,101 @@
+       identification division.
+       program-id. GRADEEXT.
+       environment division.
+       input-output section.
+       file-control.
+           select student-master assign to "data/STUMAST.DAT"
+               organization is indexed
+               access mode is sequential
+               record key is sm-npm
+               file status is ws-sm-status.
+           select audit-file assign to "data/T2202-AUDIT.DAT"
+               organization is line sequential
+               file status is ws-aud-status.
+           select grade-extract assign to "data/GRADE-EXTRACT.DAT"
+               organization is line sequential
+               file status is ws-ext-status.
+       data division.
+       file section.
+       fd student-master.
+           copy STUMAST.
+       fd audit-file.
+           copy T2AUDIT.
+       fd grade-extract.
+       01 grade-extract-record pic x(60).
+       working-storage section.
+       77  ws-sm-status pic xx.
+       77  ws-aud-status pic xx.
+       77  ws-ext-status pic xx.
+       77  ws-run-date pic x(8).
+       77  ws-shape-count pic 99 value 0.
+       77  ws-last-aktivitas pic x(14).
+       01  sm-eof-flag pic x value 'N'.
+           88 ada-lagi-sm value 'N'.
+           88 habis-sm value 'Y'.
+       01  aud-eof-flag pic x value 'N'.
+           88 ada-lagi-aud value 'N'.
+           88 habis-aud value 'Y'.
+       procedure division.
+       mulai.
+           accept ws-run-date from date yyyymmdd.
+           open input student-master.
+           if ws-sm-status not = "00"
+               display 'FILE data/STUMAST.DAT TIDAK DITEMUKAN'
+               go to selesai
+           end-if.
+           open output grade-extract.
+           move spaces to grade-extract-record.
+           string 'GRADE FEED EXTRACT - RUN DATE ' delimited by size
+               ws-run-date delimited by size
+               into grade-extract-record.
+           write grade-extract-record.
+           move 'N' to sm-eof-flag.
+           perform until habis-sm
+               read student-master next
+                   at end move 'Y' to sm-eof-flag
+               end-read
+               if ada-lagi-sm
+                   perform tulis-baris-extract
+               end-if
+           end-perform.
+           close student-master.
+           close grade-extract.
+           display 'EXTRACT SELESAI, LIHAT data/GRADE-EXTRACT.DAT'.
+
+       selesai.
+           stop run.
+
+       tulis-baris-extract.
+           perform hitung-aktivitas.
+           move spaces to grade-extract-record.
+           string sm-npm delimited by size
+               ' ' delimited by size
+               sm-kelas delimited by size
+               ' ' delimited by size
+               ws-shape-count delimited by size
+               ' ' delimited by size
+               ws-last-aktivitas delimited by size
+               into grade-extract-record.
+           write grade-extract-record.
+
+       hitung-aktivitas.
+           move 0 to ws-shape-count.
+           move spaces to ws-last-aktivitas.
+           open input audit-file.
+           if ws-aud-status = "00"
+               move 'N' to aud-eof-flag
+               perform until habis-aud
+                   read audit-file
+                       at end move 'Y' to aud-eof-flag
+                   end-read
+                   if ada-lagi-aud
+                       if aud-npm = sm-npm
+                           add 1 to ws-shape-count
+                           if aud-timestamp > ws-last-aktivitas
+                               move aud-timestamp to ws-last-aktivitas
+                           end-if
+                       end-if
+                   end-if
+               end-perform
+               close audit-file
+           end-if.
