@@ -1,57 +1,253 @@
        identification division.
-       program-id. muhamad fikri.
+       program-id. KUISA.
        environment division.
+       input-output section.
+       file-control.
+           select kuisa-in assign to "data/KUISA-IN.DAT"
+               organization is line sequential
+               file status is ws-in-status.
+           select kuisa-out assign to "data/KUISA-REPORT.DAT"
+               organization is line sequential
+               file status is ws-out-status.
        data division.
+       file section.
+       fd kuisa-in.
+       01 kuisa-in-record pic 99.
+       fd kuisa-out.
+       01 kuisa-out-record pic x(60).
        working-storage section.
        77  k pic 99.
        77  m pic 99.
        77  tot pic 9999v99.
-       77  total pic zzz9.99.	
+       77  total pic zzz9.99.
        77  a pic 9999.
        77  a-out pic zzzz.
        77  b pic 99.
-       77  c pic 99.   
+       77  c pic 99.
        77  n pic 99.
-       77  jwb	pic a.
+       77  lin pic 99.
+       77  kol pic 99.
+       77  pilih pic 9.
+       77  ws-log-value pic x(15).
+       77  ws-err-program pic x(10) value 'KUISA'.
+       77  ws-err-field pic x(15).
+       77  page-height pic 99 value 15.
+       77  ws-dummy pic x.
+       77  mult-ganjil pic 9 value 2.
+       77  mult-genap pic 9 value 3.
+       77  ws-row-line pic x(60).
+       77  ws-row-ptr pic 999.
+       01  ws-in-status pic xx.
+       01  ws-out-status pic xx.
+       01  eof-flag pic x value 'N'.
+           88 ada-lagi value 'N'.
+           88 habis value 'Y'.
+       copy LABCTL.
+       copy RUNHDR.
+       01  ws-header-done pic x value 'N'.
        screen section.
-       01  bersih.
-           02 blank screen.
-	procedure division.
-	mulai.
-	    display bersih
-            display (2, 6) 'MUhamad fikri'
-            display (3, 6) '2ia18'
-            display(5, 6) 'masukan batas tinggi segitiga: '
-	    accept( , ) n
-	    display (6, 6) 'hasil : ' 
-            move 8 to lin
-	    perform deret-baris varying k from 1 by 1 until k > n
-            add 1 to lin
-            display (lin, 6) 'Coba Lagi(Y/T) : ' accept( , )jwb
-            if jwb = 'Y' or 'y' go to mulai.
-	    stop run.	   
-        deret-baris.
-            move 4 to tot
-            move 1 to a
-            move 8 to col
-            perform deret-kol varying m from 1 by 1 until m > k.
-            add 1 to lin.
-	deret-kol.
-	    divide m by 2 giving b remainder c
-	    if c = 0 perform genap
-	    else perform ganjil.
-	    add 6 to col. 		   
-	ganjil.
-            compute a = a * 2
-	    compute tot = tot / a
-            move a to a-out
-	    move tot to total
-	    if k = m display (lin, col) a-out, ' = ', total
-	    else display(lin, col) a-out, ' * '.
-	genap.
-            compute a = a * 3
-	    compute tot = tot * a
-	    move a to a-out
-	    move tot to total
-	    if k = m display (lin, col) a-out, ' = ', total
-       	    else display (lin, col) a-out, ' / '.
\ No newline at end of file
+       copy SCRCLR.
+       01  layar-menu.
+           02 line 2 column 6 value 'MUhamad fikri - 2ia18'.
+           02 line 4 column 6 value '1). SEGITIGA INTERAKTIF'.
+           02 line 5 column 6 value '2). SEGITIGA BATCH DARI FILE'.
+           02 line 6 column 6 value '3). SELESAI'.
+           02 line 8 column 6 value 'PILIH = '.
+       procedure division.
+       mulai.
+           if ws-header-done = 'N'
+               perform setup-header
+               perform terima-multiplier
+               move 'Y' to ws-header-done
+           end-if.
+           display hapus-layar
+           display layar-run-header
+           display layar-menu
+           accept pilih
+           display hapus-layar
+           display layar-run-header
+           if pilih = 1 go to interaktif.
+           if pilih = 2 go to batch-segitiga.
+           if pilih = 3 go to selesai.
+           go to mulai.
+       interaktif.
+           display (2, 6) 'MUhamad fikri'
+           display (3, 6) '2ia18'
+           perform cek-batas-n
+           display (6, 6) 'hasil : '
+           move ctl-lin-awal-kuisa to lin
+           perform deret-baris varying k from 1 by 1 until k > n.
+           add 1 to lin
+           go to tanya-lagi.
+       tanya-lagi.
+           display (lin, 6) 'Coba Lagi(Y/T) : '
+           accept ctl-jwb-yt
+           if ctl-lagi go to mulai.
+           if ctl-tidak go to selesai.
+           move ctl-jwb-yt to ws-log-value
+           move 'JWB' to ws-err-field
+           call 'ERRLOG' using ws-err-program, ws-err-field,
+               ws-log-value
+           add 1 to lin
+           display (lin, 6) 'Y ATAU T !!'
+           go to tanya-lagi.
+       cek-batas-n.
+           perform with test after until n numeric and n > 0
+               display (5, 6) 'masukan batas tinggi segitiga: '
+               accept n
+               if not (n numeric and n > 0)
+                   move n to ws-log-value
+                   move 'N' to ws-err-field
+                   call 'ERRLOG' using ws-err-program, ws-err-field,
+                       ws-log-value
+               end-if
+           end-perform.
+       setup-header.
+           move 'KUISA' to ws-program-name
+           accept ws-run-date from date
+           display (1, 2) 'Operator: '
+           accept ws-operator
+           display (2, 2) 'Minggu Lab: '
+           accept ws-lab-week.
+       terima-multiplier.
+           display (3, 2) 'Pengali ganjil (default 2): '
+           accept mult-ganjil
+           if not (mult-ganjil numeric and mult-ganjil > 0)
+               move mult-ganjil to ws-log-value
+               move 'MULT-GANJIL' to ws-err-field
+               call 'ERRLOG' using ws-err-program, ws-err-field,
+                   ws-log-value
+               move 2 to mult-ganjil
+           end-if.
+           display (4, 2) 'Pengali genap (default 3): '
+           accept mult-genap
+           if not (mult-genap numeric and mult-genap > 0)
+               move mult-genap to ws-log-value
+               move 'MULT-GENAP' to ws-err-field
+               call 'ERRLOG' using ws-err-program, ws-err-field,
+                   ws-log-value
+               move 3 to mult-genap
+           end-if.
+       batch-segitiga.
+           open input kuisa-in
+           if ws-in-status not = "00"
+               display (4, 6) 'FILE data/KUISA-IN.DAT TIDAK DITEMUKAN'
+               stop 'TEKAN ENTER UNTUK MELANJUTKAN'
+               go to mulai
+           end-if.
+           open extend kuisa-out.
+           if ws-out-status = "35"
+               open output kuisa-out
+           end-if.
+           move spaces to kuisa-out-record.
+           string 'RUN:' delimited by size
+               ws-run-date delimited by size
+               '  MINGGU:' delimited by size
+               ws-lab-week delimited by size
+               into kuisa-out-record
+           write kuisa-out-record.
+           move 'N' to eof-flag.
+           perform until habis
+               read kuisa-in into n
+                   at end move 'Y' to eof-flag
+               end-read
+               if ada-lagi
+                   if n numeric and n > 0
+                       perform tulis-pola-batch
+                   else
+                       move n to ws-log-value
+                       move 'N' to ws-err-field
+                       call 'ERRLOG' using ws-err-program, ws-err-field,
+                           ws-log-value
+                   end-if
+               end-if
+           end-perform.
+           close kuisa-in.
+           close kuisa-out.
+           display (4, 6) 'BATCH SELESAI, LIHAT data/KUISA-REPORT.DAT'.
+           stop 'TEKAN ENTER UNTUK MELANJUTKAN'.
+           go to mulai.
+       tulis-pola-batch.
+           move spaces to kuisa-out-record
+           string 'TINGGI = ' delimited by size
+               n delimited by size
+               into kuisa-out-record
+           write kuisa-out-record
+           perform baris-batch varying k from 1 by 1 until k > n.
+           move spaces to kuisa-out-record
+           write kuisa-out-record.
+       baris-batch.
+           move spaces to ws-row-line
+           move 1 to ws-row-ptr
+           move 4 to tot
+           move 1 to a
+           move 1 to kol
+           perform kolom-batch varying m from 1 by 1 until m > k.
+           move ws-row-line to kuisa-out-record
+           write kuisa-out-record.
+       kolom-batch.
+           divide m by 2 giving b remainder c
+           if c = 0 perform genap-batch
+           else perform ganjil-batch.
+       ganjil-batch.
+           compute a = a * mult-ganjil
+           compute tot = tot / a
+           move a to a-out
+           perform catat-kolom-batch.
+       genap-batch.
+           compute a = a * mult-genap
+           compute tot = tot * a
+           move a to a-out
+           perform catat-kolom-batch.
+       catat-kolom-batch.
+           move tot to total
+           string a-out delimited by size
+               ' ' delimited by size
+               into ws-row-line
+               with pointer ws-row-ptr
+           add 6 to kol.
+       deret-baris.
+           perform cek-halaman
+           move 4 to tot
+           move 1 to a
+           move 8 to kol
+           perform deret-kol varying m from 1 by 1 until m > k.
+           add 1 to lin.
+       cek-halaman.
+           if lin > page-height
+               display (lin, 6) '-- MORE --'
+               accept ws-dummy
+               display hapus-layar
+               display layar-run-header
+               display (2, 6) 'MUhamad fikri'
+               display (3, 6) '2ia18'
+               display (6, 6) 'hasil : '
+               move ctl-lin-awal-kuisa to lin
+           end-if.
+       deret-kol.
+           divide m by 2 giving b remainder c
+           if c = 0 perform genap
+           else perform ganjil.
+           add 6 to kol.
+       ganjil.
+           compute a = a * mult-ganjil
+           compute tot = tot / a
+           move a to a-out
+           move tot to total
+           if k = m
+               display (lin, kol) a-out, ' = ', total
+           else
+               display (lin, kol) a-out, ' * '
+           end-if.
+       genap.
+           compute a = a * mult-genap
+           compute tot = tot * a
+           move a to a-out
+           move tot to total
+           if k = m
+               display (lin, kol) a-out, ' = ', total
+           else
+               display (lin, kol) a-out, ' / '
+           end-if.
+       selesai.
+           stop run.
