@@ -1,8 +1,25 @@
         IDENTIFICATION DIVISION.
         PROGRAM-ID. GABUT.
         ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT GABUT-IN ASSIGN TO "data/GABUT-IN.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-IN-STATUS.
+            SELECT GABUT-OUT ASSIGN TO "data/GABUT-REPORT.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-OUT-STATUS.
         DATA DIVISION.
+        FILE SECTION.
+        FD GABUT-IN.
+        01 GABUT-IN-RECORD PIC 9(2).
+        FD GABUT-OUT.
+        01 GABUT-OUT-RECORD PIC X(60).
         WORKING-STORAGE SECTION.
+        01 WS-IN-STATUS PIC XX.
+        01 WS-OUT-STATUS PIC XX.
+        01 WS-CLI-ARG PIC X(10).
+        01 PILIH PIC 9.
         01 MASUKKAN.
             02 ANGKA PIC 9(2).
             02 A PIC 9(2).
@@ -12,57 +29,195 @@
             02 DENUM PIC 9(4).
             02 NUM2 PIC Z(4).
             02 DENUM2 PIC Z(4).
-            02 JUMLAH PIC S9(4).
-            02 JUMLAH2 PIC +Z(4).
-            
-        01 ISI-LAGI PIC X.
-            88 LAGI VALUE 'Y', 'y'.
-            88 TIDAK VALUE 'T', 't'.
-        
+            02 JUMLAH PIC S9(4)V9(6).
+            02 JUMLAH2 PIC +Z(4).Z(6).
+
+        01 MODE-SENYAP PIC X VALUE 'T'.
+            88 SENYAP-AKTIF VALUE 'Y', 'y'.
+            88 SENYAP-NONAKTIF VALUE 'T', 't'.
+        01 WS-QUIET-DONE PIC X VALUE 'N'.
+
+        01 LIN PIC 99.
+        01 KOL PIC 99.
+        01 WS-LOG-VALUE PIC X(15).
+        01 WS-ERR-PROGRAM PIC X(10) VALUE 'GABUT'.
+        01 WS-ERR-FIELD PIC X(15).
+
+        01 EOF-FLAG PIC X VALUE 'N'.
+            88 ADA-LAGI VALUE 'N'.
+            88 HABIS VALUE 'Y'.
+
+        COPY LABCTL.
+        COPY RUNHDR.
+        01 WS-HEADER-DONE PIC X VALUE 'N'.
+
         SCREEN SECTION.
-        01 HAPUS-LAYAR.
-            02 BLANK SCREEN.
+        COPY SCRCLR.
+        01 LAYAR-MENU.
+            02 LINE 3 COLUMN 3 VALUE 'MENU GABUT'.
+            02 LINE 4 COLUMN 3 VALUE '1). INTERAKTIF'.
+            02 LINE 5 COLUMN 3 VALUE '2). BATCH DARI FILE'.
+            02 LINE 6 COLUMN 3 VALUE '3). SELESAI'.
+            02 LINE 8 COLUMN 3 VALUE 'PILIH = '.
+
         PROCEDURE DIVISION.
         MULAI.
+            ACCEPT WS-RUN-DATE FROM DATE.
+            ACCEPT WS-CLI-ARG FROM COMMAND-LINE.
+            IF WS-CLI-ARG(1:5) = 'BATCH'
+                PERFORM BATCH-GABUT-CORE
+                GO TO SELESAI
+            END-IF.
+            IF WS-HEADER-DONE = 'N'
+                PERFORM SETUP-HEADER
+                MOVE 'Y' TO WS-HEADER-DONE
+            END-IF.
+            IF WS-QUIET-DONE = 'N'
+                PERFORM TANYA-MODE-SENYAP
+                MOVE 'Y' TO WS-QUIET-DONE
+            END-IF.
             DISPLAY HAPUS-LAYAR.
+            DISPLAY LAYAR-RUN-HEADER.
+            DISPLAY LAYAR-MENU.
+            ACCEPT PILIH.
+            DISPLAY HAPUS-LAYAR.
+            DISPLAY LAYAR-RUN-HEADER.
+            IF PILIH = 1 GO TO INTERAKTIF.
+            IF PILIH = 2 GO TO BATCH-GABUT.
+            IF PILIH = 3 GO TO SELESAI.
+            GO TO MULAI.
+
+        INTERAKTIF.
             DISPLAY (3, 3) "MASUKKAN BATAS :   ".
-            ACCEPT ( , ) ANGKA.
-            DISPLAY " ".
-            DISPLAY ( , ) "1/1".
+            ACCEPT ANGKA.
+            MOVE 5 TO LIN.
+            MOVE 3 TO KOL.
+            IF NOT SENYAP-AKTIF
+                DISPLAY (LIN, KOL) "1/1"
+            END-IF.
+            ADD 6 TO KOL.
             MOVE 1 TO JUMLAH.
             PERFORM CEK VARYING Y FROM 2 BY 1 UNTIL Y > ANGKA.
             MOVE JUMLAH TO JUMLAH2.
-            DISPLAY " ".
-            DISPLAY JUMLAH2.
+            ADD 2 TO LIN.
+            DISPLAY (LIN, 3) JUMLAH2.
+            ADD 2 TO LIN.
+            DISPLAY (LIN, 3) "JUMLAH SUKU : ", ANGKA.
             GO TO TANYA.
-            
+
+        BATCH-GABUT.
+            PERFORM BATCH-GABUT-CORE.
+            IF WS-IN-STATUS NOT = "00"
+                DISPLAY (4, 3) 'FILE data/GABUT-IN.DAT'
+                DISPLAY (5, 3) 'TIDAK DITEMUKAN'
+            ELSE
+                DISPLAY (4, 3) 'BATCH SELESAI, LIHAT'
+                DISPLAY (5, 3) 'data/GABUT-REPORT.DAT'
+            END-IF.
+            STOP 'TEKAN ENTER UNTUK MELANJUTKAN'.
+            GO TO MULAI.
+
+        BATCH-GABUT-CORE.
+            OPEN INPUT GABUT-IN.
+            IF WS-IN-STATUS = "00"
+                OPEN OUTPUT GABUT-OUT
+                MOVE SPACES TO GABUT-OUT-RECORD
+                STRING 'RUN:' DELIMITED BY SIZE
+                    WS-RUN-DATE DELIMITED BY SIZE
+                    '  MINGGU:' DELIMITED BY SIZE
+                    WS-LAB-WEEK DELIMITED BY SIZE
+                    INTO GABUT-OUT-RECORD
+                WRITE GABUT-OUT-RECORD
+                MOVE 'N' TO EOF-FLAG
+                PERFORM UNTIL HABIS
+                    READ GABUT-IN INTO ANGKA
+                        AT END MOVE 'Y' TO EOF-FLAG
+                    END-READ
+                    IF ADA-LAGI
+                        PERFORM TULIS-BATCH-GABUT
+                    END-IF
+                END-PERFORM
+                CLOSE GABUT-IN
+                CLOSE GABUT-OUT
+            END-IF.
+
+        TULIS-BATCH-GABUT.
+            MOVE 1 TO JUMLAH.
+            PERFORM CEK-BATCH VARYING Y FROM 2 BY 1 UNTIL Y > ANGKA.
+            MOVE JUMLAH TO JUMLAH2.
+            MOVE SPACES TO GABUT-OUT-RECORD.
+            STRING 'ANGKA = ' DELIMITED BY SIZE
+                ANGKA DELIMITED BY SIZE
+                ' HASIL = ' DELIMITED BY SIZE
+                JUMLAH2 DELIMITED BY SIZE
+                INTO GABUT-OUT-RECORD.
+            WRITE GABUT-OUT-RECORD.
+
+        CEK-BATCH.
+            DIVIDE Y BY 2 GIVING A REMAINDER B.
+            COMPUTE NUM = Y ** 2.
+            COMPUTE DENUM = Y.
+            IF B EQUAL 0
+                COMPUTE JUMLAH = JUMLAH - (NUM / DENUM)
+            ELSE
+                COMPUTE JUMLAH = JUMLAH + (NUM / DENUM).
+
+        SETUP-HEADER.
+            MOVE 'GABUT' TO WS-PROGRAM-NAME.
+            ACCEPT WS-RUN-DATE FROM DATE.
+            DISPLAY (2, 3) 'Operator: '.
+            ACCEPT WS-OPERATOR.
+            DISPLAY (3, 3) 'Minggu Lab: '.
+            ACCEPT WS-LAB-WEEK.
+
+        TANYA-MODE-SENYAP.
+            DISPLAY (2, 3) 'AKTIFKAN MODE SENYAP (Y/T) : '.
+            ACCEPT MODE-SENYAP.
+            IF NOT SENYAP-AKTIF AND NOT SENYAP-NONAKTIF
+                MOVE MODE-SENYAP TO WS-LOG-VALUE
+                MOVE 'MODE-SENYAP' TO WS-ERR-FIELD
+                CALL 'ERRLOG' USING WS-ERR-PROGRAM, WS-ERR-FIELD,
+                    WS-LOG-VALUE
+                MOVE 'T' TO MODE-SENYAP
+            END-IF.
+
         SELESAI.
             STOP RUN.
-            
+
         CEK.
             DIVIDE Y BY 2 GIVING A REMAINDER B.
-            
+
             COMPUTE NUM = Y ** 2.
             COMPUTE DENUM = Y.
-            
+
+            IF NOT SENYAP-AKTIF
+                IF B EQUAL 0
+                    DISPLAY (LIN, KOL) " - "
+                ELSE
+                    DISPLAY (LIN, KOL) " + "
+                END-IF
+            END-IF.
+            ADD 3 TO KOL.
+
             IF B EQUAL 0
-                DISPLAY ( , ) " - "
+                COMPUTE JUMLAH = JUMLAH - (NUM / DENUM)
             ELSE
-                DISPLAY ( , ) " + ".
-                
-            IF B EQUAL 0
-                COMPUTE JUMLAH = JUMLAH -    Y
-            ELSE
-                COMPUTE JUMLAH = JUMLAH + Y.                
+                COMPUTE JUMLAH = JUMLAH + (NUM / DENUM).
             MOVE NUM TO NUM2.
             MOVE DENUM TO DENUM2.
-            DISPLAY ( , ) NUM2, "/", DENUM2.
-            
+            IF NOT SENYAP-AKTIF
+                DISPLAY (LIN, KOL) NUM2, "/", DENUM2
+            END-IF.
+            ADD 10 TO KOL.
+
         TANYA.
-            DISPLAY "INGIN MENCOBA LAGI ? ".
-            ACCEPT( , ) ISI-LAGI.
-            IF LAGI GO TO MULAI.
-            IF TIDAK GO TO SELESAI.
-            IF NOT LAGI AND NOT TIDAK
-                 DISPLAY (7, 3) "Y ATAU T !!"
-                 GO TO TANYA.
\ No newline at end of file
+            DISPLAY (20, 3) "INGIN MENCOBA LAGI ? ".
+            ACCEPT CTL-JWB-YT.
+            IF CTL-LAGI GO TO MULAI.
+            IF CTL-TIDAK GO TO SELESAI.
+            MOVE CTL-JWB-YT TO WS-LOG-VALUE
+            MOVE 'JWB' TO WS-ERR-FIELD
+            CALL 'ERRLOG' USING WS-ERR-PROGRAM, WS-ERR-FIELD,
+                WS-LOG-VALUE
+            DISPLAY (7, 3) "Y ATAU T !!"
+            GO TO TANYA.
