@@ -0,0 +1,143 @@
+       identification division.
+       program-id. LABBATCH.
+       environment division.
+       input-output section.
+       file-control.
+           select batch-param assign to "data/BATCH-PARAM.DAT"
+               organization is line sequential
+               file status is ws-param-status.
+           select prima-rpt assign to "data/PRIMA-REPORT.DAT"
+               organization is line sequential
+               file status is ws-prima-status.
+           select gabut-rpt assign to "data/GABUT-REPORT.DAT"
+               organization is line sequential
+               file status is ws-gabut-status.
+           select ia19b-rpt assign to "data/IA19B-REPORT.DAT"
+               organization is line sequential
+               file status is ws-ia19b-status.
+           select batch-deck assign to "data/BATCH-DECK.DAT"
+               organization is line sequential
+               file status is ws-deck-status.
+       data division.
+       file section.
+       fd batch-param.
+       01 batch-param-record pic x(10).
+       fd prima-rpt.
+       01 prima-rpt-record pic x(60).
+       fd gabut-rpt.
+       01 gabut-rpt-record pic x(60).
+       fd ia19b-rpt.
+       01 ia19b-rpt-record pic x(60).
+       fd batch-deck.
+       01 batch-deck-record pic x(60).
+       working-storage section.
+       77  ws-param-status pic xx.
+       77  ws-prima-status pic xx.
+       77  ws-gabut-status pic xx.
+       77  ws-ia19b-status pic xx.
+       77  ws-deck-status pic xx.
+       77  ws-run-date pic x(8).
+       77  ws-cmd pic x(60).
+       01  eof-flag pic x value 'N'.
+           88 ada-lagi value 'N'.
+           88 habis value 'Y'.
+       procedure division.
+       mulai.
+           accept ws-run-date from date yyyymmdd.
+           open input batch-param.
+           if ws-param-status not = "00"
+               display 'FILE data/BATCH-PARAM.DAT TIDAK DITEMUKAN'
+               go to selesai
+           end-if.
+           open output batch-deck.
+           move spaces to batch-deck-record.
+           string 'OVERNIGHT BATCH DECK - RUN DATE ' delimited by size
+               ws-run-date delimited by size
+               into batch-deck-record.
+           write batch-deck-record.
+           move 'N' to eof-flag.
+           perform until habis
+               read batch-param
+                   at end move 'Y' to eof-flag
+               end-read
+               if ada-lagi
+                   perform jalankan-job
+               end-if
+           end-perform.
+           close batch-param.
+           perform gabung-deck.
+           close batch-deck.
+           display 'BATCH SELESAI, LIHAT data/BATCH-DECK.DAT'.
+
+       selesai.
+           stop run.
+
+       jalankan-job.
+           evaluate batch-param-record(1:5)
+               when 'PRIMA' move 'bin/prima BATCH' to ws-cmd
+               when 'GABUT' move 'bin/gabut BATCH' to ws-cmd
+               when 'IA19B' move 'bin/ia19b BATCH' to ws-cmd
+               when other move spaces to ws-cmd
+           end-evaluate.
+           if ws-cmd not = spaces
+               call 'SYSTEM' using ws-cmd
+           end-if.
+
+       gabung-deck.
+           perform salin-prima.
+           perform salin-gabut.
+           perform salin-ia19b.
+
+       salin-prima.
+           open input prima-rpt.
+           if ws-prima-status = "00"
+               move '=== PRIMA REPORT ===' to batch-deck-record
+               write batch-deck-record
+               move 'N' to eof-flag
+               perform until habis
+                   read prima-rpt
+                       at end move 'Y' to eof-flag
+                   end-read
+                   if ada-lagi
+                       move prima-rpt-record to batch-deck-record
+                       write batch-deck-record
+                   end-if
+               end-perform
+               close prima-rpt
+           end-if.
+
+       salin-gabut.
+           open input gabut-rpt.
+           if ws-gabut-status = "00"
+               move '=== GABUT REPORT ===' to batch-deck-record
+               write batch-deck-record
+               move 'N' to eof-flag
+               perform until habis
+                   read gabut-rpt
+                       at end move 'Y' to eof-flag
+                   end-read
+                   if ada-lagi
+                       move gabut-rpt-record to batch-deck-record
+                       write batch-deck-record
+                   end-if
+               end-perform
+               close gabut-rpt
+           end-if.
+
+       salin-ia19b.
+           open input ia19b-rpt.
+           if ws-ia19b-status = "00"
+               move '=== IA19B REPORT ===' to batch-deck-record
+               write batch-deck-record
+               move 'N' to eof-flag
+               perform until habis
+                   read ia19b-rpt
+                       at end move 'Y' to eof-flag
+                   end-read
+                   if ada-lagi
+                       move ia19b-rpt-record to batch-deck-record
+                       write batch-deck-record
+                   end-if
+               end-perform
+               close ia19b-rpt
+           end-if.
