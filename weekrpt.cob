@@ -0,0 +1,221 @@
+       identification division.
+       program-id. WEEKRPT.
+       environment division.
+       input-output section.
+       file-control.
+           select audit-file assign to "data/T2202-AUDIT.DAT"
+               organization is line sequential
+               file status is ws-aud-status.
+           select prima-rpt assign to "data/PRIMA-REPORT.DAT"
+               organization is line sequential
+               file status is ws-prima-status.
+           select kuisa-rpt assign to "data/KUISA-REPORT.DAT"
+               organization is line sequential
+               file status is ws-kuisa-status.
+           select ia19b-rpt assign to "data/IA19B-REPORT.DAT"
+               organization is line sequential
+               file status is ws-ia19b-status.
+           select error-log assign to "data/ERROR-LOG.DAT"
+               organization is line sequential
+               file status is ws-err-status.
+           select week-report assign to "data/WEEKLY-REPORT.DAT"
+               organization is line sequential
+               file status is ws-out-status.
+       data division.
+       file section.
+       fd audit-file.
+           copy T2AUDIT.
+       fd prima-rpt.
+       01 prima-rpt-record pic x(60).
+       fd kuisa-rpt.
+       01 kuisa-rpt-record pic x(60).
+       fd ia19b-rpt.
+       01 ia19b-rpt-record pic x(60).
+       fd error-log.
+       01 error-log-record pic x(80).
+       fd week-report.
+       01 week-report-record pic x(60).
+       working-storage section.
+       77  ws-aud-status pic xx.
+       77  ws-prima-status pic xx.
+       77  ws-kuisa-status pic xx.
+       77  ws-ia19b-status pic xx.
+       77  ws-err-status pic xx.
+       77  ws-out-status pic xx.
+       77  ws-run-date pic x(8).
+       77  ws-week-code pic x(4).
+       77  ws-cli-arg pic x(20).
+       77  ws-shape-count pic 9(4) value 0.
+       77  ws-student-count pic 99 value 0.
+       77  ws-batch-count pic 9(4) value 0.
+       77  ws-error-count pic 9(4) value 0.
+       01  eof-flag pic x value 'N'.
+           88 ada-lagi value 'N'.
+           88 habis value 'Y'.
+       01  npm-table.
+           02 npm-seen pic x(8) occurs 50 times.
+       77  npm-idx pic 99.
+       77  npm-found pic x.
+           88 npm-ada value 'Y'.
+           88 npm-tidak-ada value 'N'.
+       procedure division.
+       mulai.
+           accept ws-run-date from date yyyymmdd.
+           accept ws-cli-arg from command-line.
+           move ws-cli-arg(1:4) to ws-week-code.
+           if ws-week-code = spaces
+               display 'USAGE: bin/weekrpt <KODE-MINGGU>'
+               go to selesai
+           end-if.
+           perform hitung-audit.
+           perform hitung-batch-prima.
+           perform hitung-batch-kuisa.
+           perform hitung-batch-ia19b.
+           perform hitung-error.
+           perform tulis-laporan.
+           display 'LAPORAN SELESAI, LIHAT data/WEEKLY-REPORT.DAT'.
+
+       selesai.
+           stop run.
+
+       hitung-audit.
+           move 0 to ws-shape-count.
+           move 0 to ws-student-count.
+           move spaces to npm-table.
+           open input audit-file.
+           if ws-aud-status = "00"
+               move 'N' to eof-flag
+               perform until habis
+                   read audit-file
+                       at end move 'Y' to eof-flag
+                   end-read
+                   if ada-lagi
+                       if aud-lab-week = ws-week-code
+                           add 1 to ws-shape-count
+                           perform catat-npm
+                       end-if
+                   end-if
+               end-perform
+               close audit-file
+           end-if.
+
+       catat-npm.
+           move 'N' to npm-found.
+           perform varying npm-idx from 1 by 1
+                   until npm-idx > ws-student-count
+               if npm-seen(npm-idx) = aud-npm
+                   move 'Y' to npm-found
+               end-if
+           end-perform.
+           if npm-tidak-ada and ws-student-count < 50
+               add 1 to ws-student-count
+               move aud-npm to npm-seen(ws-student-count)
+           end-if.
+
+       hitung-batch-prima.
+           open input prima-rpt.
+           if ws-prima-status = "00"
+               move 'N' to eof-flag
+               perform until habis
+                   read prima-rpt
+                       at end move 'Y' to eof-flag
+                   end-read
+                   if ada-lagi
+                       if prima-rpt-record(1:4) = 'RUN:' and
+                               prima-rpt-record(22:4) = ws-week-code
+                           add 1 to ws-batch-count
+                       end-if
+                   end-if
+               end-perform
+               close prima-rpt
+           end-if.
+
+       hitung-batch-kuisa.
+           open input kuisa-rpt.
+           if ws-kuisa-status = "00"
+               move 'N' to eof-flag
+               perform until habis
+                   read kuisa-rpt
+                       at end move 'Y' to eof-flag
+                   end-read
+                   if ada-lagi
+                       if kuisa-rpt-record(1:4) = 'RUN:' and
+                               kuisa-rpt-record(22:4) = ws-week-code
+                           add 1 to ws-batch-count
+                       end-if
+                   end-if
+               end-perform
+               close kuisa-rpt
+           end-if.
+
+       hitung-batch-ia19b.
+           open input ia19b-rpt.
+           if ws-ia19b-status = "00"
+               move 'N' to eof-flag
+               perform until habis
+                   read ia19b-rpt
+                       at end move 'Y' to eof-flag
+                   end-read
+                   if ada-lagi
+                       if ia19b-rpt-record(1:4) = 'RUN:' and
+                               ia19b-rpt-record(22:4) = ws-week-code
+                           add 1 to ws-batch-count
+                       end-if
+                   end-if
+               end-perform
+               close ia19b-rpt
+           end-if.
+
+      *> ERROR-LOG.DAT carries no lab-week field (ERRLOG.cob's CALL
+      *> interface only takes program/field/value), so this counts
+      *> errors logged across ALL weeks, not just ws-week-code.
+       hitung-error.
+           move 0 to ws-error-count.
+           open input error-log.
+           if ws-err-status = "00"
+               move 'N' to eof-flag
+               perform until habis
+                   read error-log
+                       at end move 'Y' to eof-flag
+                   end-read
+                   if ada-lagi
+                       add 1 to ws-error-count
+                   end-if
+               end-perform
+               close error-log
+           end-if.
+
+       tulis-laporan.
+           open output week-report.
+           move spaces to week-report-record.
+           string '=== LAPORAN AKTIVITAS LAB MINGGU ' delimited by size
+               ws-week-code delimited by size
+               ' ===' delimited by size
+               into week-report-record.
+           write week-report-record.
+           move spaces to week-report-record.
+           string 'RUN DATE            : ' delimited by size
+               ws-run-date delimited by size
+               into week-report-record.
+           write week-report-record.
+           move spaces to week-report-record.
+           string 'MAHASISWA TERLIBAT  : ' delimited by size
+               ws-student-count delimited by size
+               into week-report-record.
+           write week-report-record.
+           move spaces to week-report-record.
+           string 'SHAPE DIHITUNG      : ' delimited by size
+               ws-shape-count delimited by size
+               into week-report-record.
+           write week-report-record.
+           move spaces to week-report-record.
+           string 'BATCH PRIMA/SERI    : ' delimited by size
+               ws-batch-count delimited by size
+               into week-report-record.
+           write week-report-record.
+           move spaces to week-report-record.
+           string 'TOTAL ERROR TERCATAT: ' delimited by size
+               ws-error-count delimited by size
+               into week-report-record.
+           write week-report-record.
+           close week-report.
